@@ -40,6 +40,7 @@
        01 REG-SAI.
            02 COD-SAI		PIC 9(04).
            02 NOME-SAI		PIC X(30).
+           02 SEXO-SAI		PIC X(01).
 		   
            WORKING-STORAGE SECTION.
            77 FIM-ARQ		PIC X(03) VALUE "NAO".
@@ -73,6 +74,7 @@
        GRAVACAO.
            MOVE COD-ENT TO COD-SAI.
            MOVE NOME-ENT TO NOME-SAI.
+           MOVE SEXO-ENT TO SEXO-SAI.
            WRITE REG-SAI.
 
        TERMINO.
