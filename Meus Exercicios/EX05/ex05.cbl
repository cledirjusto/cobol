@@ -44,6 +44,7 @@
        01 REG-SAI.
            03 COD-SAI 		PIC 9(04).
            03 MEDIA-SAI		PIC 9(02)V99.
+           03 SITUACAO-SAI	PIC X(03).
 
        WORKING-STORAGE SECTION.
 
@@ -95,6 +96,12 @@
 
            MOVE COD-ENT TO COD-SAI.
            MOVE WMEDIA TO MEDIA-SAI.
+
+           IF WMEDIA NOT< 7
+               MOVE "SIM" TO SITUACAO-SAI
+           ELSE
+               MOVE "NAO" TO SITUACAO-SAI.
+
            WRITE REG-SAI.
 
        TERMINO.
