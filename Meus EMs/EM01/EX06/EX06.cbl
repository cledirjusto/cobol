@@ -19,30 +19,208 @@
            ORGANIZATION IS LINE SEQUENTIAL.
            SELECT CADSAI ASSIGN TO DISK
            ORGANIZATION IS LINE SEQUENTIAL.
-		   
+           SELECT RELSAI ASSIGN TO DISK.
+           SELECT ARQEXC ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL LOGEXEC ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CTRL06 ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ARQYTD ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS MATRICULA-YTD
+           FILE STATUS IS FS-YTD.
+           SELECT FAIXA1 ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FAIXA2 ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FAIXA3 ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FAIXA4 ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        FD CADENT
            LABEL RECORD ARE STANDARD
            VALUE OF FILE-ID IS "CADENT.DAT".
-		   
+
        01 REG-ENT.
            02 MATRICULA-ENT	PIC 9(05).
            02 NOME-ENT		PIC X(30).
            02 SALARIOB-ENT	PIC 9(05)V99.
-		   
+
        FD CADSAI
            LABEL RECORD ARE STANDARD
            VALUE OF FILE-ID IS "CADSAI.DAT".
-		   
+
        01 REG-SAI.
            02 MATRICULA-SAI	PIC 9(05).
            02 NOME-SAI		PIC X(30).
            02 SALARIOB-SAI      PIC 9(5)V99.
-		   
+           02 DESCONTO-SAI      PIC 9(5)V99.
+           02 LIQUIDO-SAI       PIC 9(5)V99.
+
+       FD RELSAI
+           LABEL RECORD IS OMITTED.
+       01 REG-ATR      PIC X(80).
+
+       FD ARQEXC
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADENT.EXC".
+       01 REG-EXC                       PIC X(70).
+
+       FD LOGEXEC
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "LOGEXEC.DAT".
+       01 REG-LOG                       PIC X(73).
+
+           FD  CTRL06
+               LABEL RECORD ARE STANDARD
+               VALUE OF FILE-ID IS "CTRL06.DAT".
+               01 REG-CTRL06.
+               02 CONTADOR-GRAV-CTL        PIC 9(06).
+               02 TOTAL-LIQUIDO-CTL        PIC 9(09)V9(02).
+
+           FD  ARQYTD
+               LABEL RECORD ARE STANDARD
+               VALUE OF FILE-ID IS "ARQYTD.DAT".
+               01 REG-YTD.
+               02 MATRICULA-YTD            PIC 9(05).
+               02 TOTAL-YTD                PIC 9(09)V9(02).
+
+           FD  FAIXA1
+               LABEL RECORD ARE STANDARD
+               VALUE OF FILE-ID IS "FAIXA1.DAT".
+               01 REG-FX1.
+               02 FX1-MAT                   PIC 9(05).
+               02 FX1-NOME                  PIC X(30).
+               02 FX1-SAL                   PIC 9(05)V99.
+
+           FD  FAIXA2
+               LABEL RECORD ARE STANDARD
+               VALUE OF FILE-ID IS "FAIXA2.DAT".
+               01 REG-FX2.
+               02 FX2-MAT                   PIC 9(05).
+               02 FX2-NOME                  PIC X(30).
+               02 FX2-SAL                   PIC 9(05)V99.
+
+           FD  FAIXA3
+               LABEL RECORD ARE STANDARD
+               VALUE OF FILE-ID IS "FAIXA3.DAT".
+               01 REG-FX3.
+               02 FX3-MAT                   PIC 9(05).
+               02 FX3-NOME                  PIC X(30).
+               02 FX3-SAL                   PIC 9(05)V99.
+
+           FD  FAIXA4
+               LABEL RECORD ARE STANDARD
+               VALUE OF FILE-ID IS "FAIXA4.DAT".
+               01 REG-FX4.
+               02 FX4-MAT                   PIC 9(05).
+               02 FX4-NOME                  PIC X(30).
+               02 FX4-SAL                   PIC 9(05)V99.
+
            WORKING-STORAGE SECTION.
+           77 FS-YTD             PIC X(02).
            77 FIM-ARQ		PIC X(03) VALUE "NAO".
-		   
+           77 CT-LIN            PIC 9(02) VALUE 20.
+           77 CT-PAG            PIC 9(02) VALUE ZEROES.
+           77 TAXA-REAJUSTE     PIC 9V9(04) VALUE 0,05.
+           77 SALARIO-NOVO      PIC 9(05)V9(02) VALUE ZEROES.
+           77 TAXA-INSS         PIC 9V9(04) VALUE 0,11.
+           77 VALOR-BENEFICIO   PIC 9(05)V9(02) VALUE 200,00.
+           77 VALOR-DESCONTO    PIC 9(05)V9(02) VALUE ZEROES.
+           77 SALARIO-LIQUIDO   PIC 9(05)V9(02) VALUE ZEROES.
+           77 SALARIO-MIN       PIC 9(05)V9(02) VALUE 300,00.
+           77 SALARIO-MAX       PIC 9(05)V9(02) VALUE 20000,00.
+           77 SALARIO-FORA-FAIXA PIC X(03) VALUE "NAO".
+           77 CONTADOR-LIDOS    PIC 9(06) VALUE ZEROES.
+           77 CONTADOR-GRAV     PIC 9(06) VALUE ZEROES.
+           77 TOTAL-LIQUIDO     PIC 9(09)V9(02) VALUE ZEROES.
+           77 DATA-SISTEMA-LOG  PIC 9(08).
+           77 HORA-SISTEMA-LOG  PIC 9(08).
+
+       01 CAB-01.
+          02 FILLER    PIC X(70) VALUE SPACES.
+          02 FILLER    PIC X(05) VALUE "PAG. ".
+          02 VAR-PAG   PIC 99.
+          02 FILLER    PIC X(03) VALUE SPACES.
+
+       01 CAB-02.
+          02 FILLER    PIC X(24) VALUE SPACES.
+          02 FILLER    PIC X(32) VALUE "REAJUSTE ANUAL DE SALARIOS".
+          02 FILLER    PIC X(24) VALUE SPACES.
+
+       01 CAB-03.
+          02 FILLER    PIC X(01) VALUE SPACES.
+          02 FILLER    PIC X(09) VALUE "MATRICULA".
+          02 FILLER    PIC X(06) VALUE SPACES.
+          02 FILLER    PIC X(04) VALUE "NOME".
+          02 FILLER    PIC X(20) VALUE SPACES.
+          02 FILLER    PIC X(10) VALUE "SAL.ANTIGO".
+          02 FILLER    PIC X(01) VALUE SPACES.
+          02 FILLER    PIC X(08) VALUE "SAL.NOVO".
+          02 FILLER    PIC X(02) VALUE SPACES.
+          02 FILLER    PIC X(08) VALUE "DESCONTO".
+          02 FILLER    PIC X(02) VALUE SPACES.
+          02 FILLER    PIC X(08) VALUE "SAL.LIQ.".
+          02 FILLER    PIC X(01) VALUE SPACES.
+
+       01 DETALHE.
+          02 FILLER    PIC X(01) VALUE SPACES.
+          02 MAT       PIC 9(05).
+          02 FILLER    PIC X(02) VALUE SPACES.
+          02 NOM       PIC X(30).
+          02 FILLER    PIC X(02) VALUE SPACES.
+          02 SAL-ANT   PIC ZZ.ZZZ,99.
+          02 FILLER    PIC X(01) VALUE SPACES.
+          02 SAL-NOV   PIC ZZ.ZZZ,99.
+          02 FILLER    PIC X(01) VALUE SPACES.
+          02 SAL-DESC  PIC ZZ.ZZZ,99.
+          02 FILLER    PIC X(01) VALUE SPACES.
+          02 SAL-LIQ   PIC ZZ.ZZZ,99.
+          02 FILLER    PIC X(01) VALUE SPACES.
+
+       01 LINHA-EXC.
+          02 EXC-MAT      PIC 9(05).
+          02 FILLER       PIC X(02) VALUE SPACES.
+          02 EXC-NOME     PIC X(30).
+          02 FILLER       PIC X(02) VALUE SPACES.
+          02 EXC-SALARIO  PIC ZZ.ZZZ,99.
+          02 FILLER       PIC X(02) VALUE SPACES.
+          02 EXC-MOTIVO   PIC X(20).
+
+       01 LINHA-LOG.
+          02 LOG-PROGRAMA              PIC X(08).
+          02 FILLER                    PIC X(01) VALUE SPACES.
+          02 LOG-DATA.
+             03 LOG-ANO                PIC 9(04).
+             03 FILLER                 PIC X(01) VALUE "-".
+             03 LOG-MES                PIC 9(02).
+             03 FILLER                 PIC X(01) VALUE "-".
+             03 LOG-DIA                PIC 9(02).
+          02 FILLER                    PIC X(01) VALUE SPACES.
+          02 LOG-HORA.
+             03 LOG-HH                 PIC 9(02).
+             03 FILLER                 PIC X(01) VALUE ":".
+             03 LOG-MI                 PIC 9(02).
+             03 FILLER                 PIC X(01) VALUE ":".
+             03 LOG-SS                 PIC 9(02).
+          02 FILLER                    PIC X(01) VALUE SPACES.
+          02 FILLER                    PIC X(05) VALUE "LIDOS".
+          02 FILLER                    PIC X(01) VALUE ":".
+          02 LOG-LIDOS                 PIC 9(06).
+          02 FILLER                    PIC X(01) VALUE SPACES.
+          02 LOG-ARQ1-NOME             PIC X(08).
+          02 FILLER                    PIC X(01) VALUE ":".
+          02 LOG-ARQ1-QTD              PIC 9(06).
+          02 FILLER                    PIC X(01) VALUE SPACES.
+          02 LOG-ARQ2-NOME             PIC X(08).
+          02 FILLER                    PIC X(01) VALUE ":".
+          02 LOG-ARQ2-QTD              PIC 9(06).
+
        PROCEDURE DIVISION.
 	   
        PGM-EXEMPLO06.
@@ -57,7 +235,18 @@
        INICIO.
 
            OPEN INPUT CADENT
-                OUTPUT CADSAI.
+                OUTPUT CADSAI
+                       RELSAI
+                       ARQEXC
+                       FAIXA1
+                       FAIXA2
+                       FAIXA3
+                       FAIXA4.
+           OPEN I-O ARQYTD.
+           IF FS-YTD EQUAL "35"
+               OPEN OUTPUT ARQYTD
+               CLOSE ARQYTD
+               OPEN I-O ARQYTD.
            PERFORM LEITURA.
 
        LEITURA.
@@ -66,19 +255,151 @@
            MOVE "SIM" TO FIM-ARQ.
 
        PRINCIPAL.
-           PERFORM VERIFICACAO.
+           ADD 1 TO CONTADOR-LIDOS.
+           PERFORM VERIFICA-FAIXA.
+           IF SALARIO-FORA-FAIXA EQUAL "NAO"
+               PERFORM CLASSIFICA-FAIXA-SALARIAL
+               PERFORM VERIFICACAO.
            PERFORM LEITURA.
 
+       VERIFICA-FAIXA.
+           MOVE "NAO" TO SALARIO-FORA-FAIXA.
+           IF SALARIOB-ENT < SALARIO-MIN
+               MOVE "SIM" TO SALARIO-FORA-FAIXA
+               MOVE "SALARIO ABAIXO FAIXA" TO EXC-MOTIVO
+               PERFORM GRAVA-EXCECAO
+           ELSE
+           IF SALARIOB-ENT > SALARIO-MAX
+               MOVE "SIM" TO SALARIO-FORA-FAIXA
+               MOVE "SALARIO ACIMA FAIXA" TO EXC-MOTIVO
+               PERFORM GRAVA-EXCECAO.
+
+       GRAVA-EXCECAO.
+           MOVE MATRICULA-ENT TO EXC-MAT.
+           MOVE NOME-ENT      TO EXC-NOME.
+           MOVE SALARIOB-ENT  TO EXC-SALARIO.
+           WRITE REG-EXC FROM LINHA-EXC.
+
+       CLASSIFICA-FAIXA-SALARIAL.
+           IF SALARIOB-ENT < 3000
+               MOVE MATRICULA-ENT TO FX1-MAT
+               MOVE NOME-ENT      TO FX1-NOME
+               MOVE SALARIOB-ENT  TO FX1-SAL
+               WRITE REG-FX1
+           ELSE
+           IF SALARIOB-ENT NOT> 6000
+               MOVE MATRICULA-ENT TO FX2-MAT
+               MOVE NOME-ENT      TO FX2-NOME
+               MOVE SALARIOB-ENT  TO FX2-SAL
+               WRITE REG-FX2
+           ELSE
+           IF SALARIOB-ENT NOT> 10000
+               MOVE MATRICULA-ENT TO FX3-MAT
+               MOVE NOME-ENT      TO FX3-NOME
+               MOVE SALARIOB-ENT  TO FX3-SAL
+               WRITE REG-FX3
+           ELSE
+               MOVE MATRICULA-ENT TO FX4-MAT
+               MOVE NOME-ENT      TO FX4-NOME
+               MOVE SALARIOB-ENT  TO FX4-SAL
+               WRITE REG-FX4.
+
        VERIFICACAO.
            IF SALARIOB-ENT > 3000
-           PERFORM GRAVACAO.
+               PERFORM CALCULA-REAJUSTE
+           ELSE
+               MOVE SALARIOB-ENT TO SALARIO-NOVO.
+           PERFORM CALCULA-LIQUIDO.
+           PERFORM ATUALIZA-YTD.
+           IF SALARIOB-ENT > 3000
+               PERFORM GRAVACAO
+               PERFORM IMPRESSAO.
+
+       CALCULA-REAJUSTE.
+           COMPUTE SALARIO-NOVO ROUNDED =
+               SALARIOB-ENT + (SALARIOB-ENT * TAXA-REAJUSTE).
+
+       CALCULA-LIQUIDO.
+           COMPUTE VALOR-DESCONTO ROUNDED =
+               (SALARIO-NOVO * TAXA-INSS) + VALOR-BENEFICIO.
+           COMPUTE SALARIO-LIQUIDO ROUNDED =
+               SALARIO-NOVO - VALOR-DESCONTO.
 
        GRAVACAO.
+           ADD 1 TO CONTADOR-GRAV.
+           ADD SALARIO-LIQUIDO TO TOTAL-LIQUIDO.
            MOVE MATRICULA-ENT TO MATRICULA-SAI.
            MOVE NOME-ENT TO NOME-SAI.
-           MOVE SALARIOB-ENT TO SALARIOB-SAI.
+           MOVE SALARIO-NOVO TO SALARIOB-SAI.
+           MOVE VALOR-DESCONTO TO DESCONTO-SAI.
+           MOVE SALARIO-LIQUIDO TO LIQUIDO-SAI.
            WRITE REG-SAI.
 
+       ATUALIZA-YTD.
+           MOVE MATRICULA-ENT TO MATRICULA-YTD.
+           READ ARQYTD KEY IS MATRICULA-YTD
+               INVALID KEY
+                   MOVE MATRICULA-ENT  TO MATRICULA-YTD
+                   MOVE SALARIO-LIQUIDO TO TOTAL-YTD
+                   WRITE REG-YTD
+               NOT INVALID KEY
+                   ADD SALARIO-LIQUIDO TO TOTAL-YTD
+                   REWRITE REG-YTD.
+
+       IMPRESSAO.
+           IF CT-LIN GREATER THAN 19
+               PERFORM CABECALHO.
+           MOVE MATRICULA-ENT TO MAT.
+           MOVE NOME-ENT      TO NOM.
+           MOVE SALARIOB-ENT  TO SAL-ANT.
+           MOVE SALARIO-NOVO  TO SAL-NOV.
+           MOVE VALOR-DESCONTO   TO SAL-DESC.
+           MOVE SALARIO-LIQUIDO  TO SAL-LIQ.
+           WRITE REG-ATR FROM DETALHE AFTER ADVANCING 1 LINE.
+           ADD 1 TO CT-LIN.
+
+       CABECALHO.
+           ADD 1 TO CT-PAG.
+           MOVE CT-PAG TO VAR-PAG.
+           MOVE SPACES TO REG-ATR.
+           WRITE REG-ATR AFTER ADVANCING PAGE.
+           WRITE REG-ATR FROM CAB-01 AFTER ADVANCING 1 LINE.
+           WRITE REG-ATR FROM CAB-02 AFTER ADVANCING 1 LINES.
+           WRITE REG-ATR FROM CAB-03 AFTER ADVANCING 2 LINES.
+           MOVE ZEROES TO CT-LIN.
+
        TERMINO.
+           PERFORM GRAVA-LOG.
+           MOVE CONTADOR-GRAV TO CONTADOR-GRAV-CTL.
+           MOVE TOTAL-LIQUIDO TO TOTAL-LIQUIDO-CTL.
+           OPEN OUTPUT CTRL06.
+           WRITE REG-CTRL06.
+           CLOSE CTRL06.
            CLOSE   CADENT
-                   CADSAI.
+                   CADSAI
+                   RELSAI
+                   ARQEXC
+                   ARQYTD
+                   FAIXA1
+                   FAIXA2
+                   FAIXA3
+                   FAIXA4.
+
+       GRAVA-LOG.
+           ACCEPT DATA-SISTEMA-LOG FROM DATE YYYYMMDD.
+           ACCEPT HORA-SISTEMA-LOG FROM TIME.
+           MOVE "EX06"                 TO LOG-PROGRAMA.
+           MOVE DATA-SISTEMA-LOG(1:4)  TO LOG-ANO.
+           MOVE DATA-SISTEMA-LOG(5:2)  TO LOG-MES.
+           MOVE DATA-SISTEMA-LOG(7:2)  TO LOG-DIA.
+           MOVE HORA-SISTEMA-LOG(1:2)  TO LOG-HH.
+           MOVE HORA-SISTEMA-LOG(3:2)  TO LOG-MI.
+           MOVE HORA-SISTEMA-LOG(5:2)  TO LOG-SS.
+           MOVE CONTADOR-LIDOS         TO LOG-LIDOS.
+           MOVE "CADSAI"               TO LOG-ARQ1-NOME.
+           MOVE CONTADOR-GRAV          TO LOG-ARQ1-QTD.
+           MOVE SPACES                 TO LOG-ARQ2-NOME.
+           MOVE ZEROES                 TO LOG-ARQ2-QTD.
+           OPEN EXTEND LOGEXEC.
+           WRITE REG-LOG FROM LINHA-LOG.
+           CLOSE LOGEXEC.
