@@ -44,6 +44,7 @@
            WORKING-STORAGE SECTION.
            77 FIM-ARQ		PIC X(03) VALUE "NAO".
            77 MEDIAFINAL        PIC 9(02)V99 VALUE ZEROS.
+           77 APROVADO-EX05     PIC X(03) VALUE "NAO".
 
        PROCEDURE DIVISION.
 	   
@@ -73,7 +74,8 @@
 
        SELECAO.
            COMPUTE MEDIAFINAL = (NOTA1 + NOTA2)/2.
-           IF MEDIAFINAL NOT < 7 AND FALTAS NOT > 18
+           CALL "APROVA" USING MEDIAFINAL FALTAS APROVADO-EX05.
+           IF APROVADO-EX05 EQUAL "SIM"
            PERFORM GRAVACAO.
 
        GRAVACAO.
