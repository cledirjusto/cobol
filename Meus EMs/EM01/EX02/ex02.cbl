@@ -18,6 +18,8 @@
            ORGANIZATION IS LINE SEQUENTIAL.
            SELECT CADATU ASSIGN TO DISK
            ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ARQEXC ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
@@ -43,9 +45,47 @@
            02 DD-SAI		PIC 9(02).
            02 MM-SAI		PIC 9(02).
            02 AAAA-SAI          PIC 9(04).
-		   
+           02 IDADE-SAI         PIC 9(02).
+
+       FD ARQEXC
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADALU.EXC".
+
+       01 REG-EXC                      PIC X(61).
+
            WORKING-STORAGE SECTION.
            77 FIM-ARQ		PIC X(03) VALUE "NAO".
+           77 IDADE-ATU        PIC 9(02).
+           77 CAMPO-INVALIDO   PIC X(03) VALUE "NAO".
+           77 ANO-BISSEXTO     PIC X(03) VALUE "NAO".
+           77 QUOC-ANO         PIC 9(04).
+           77 RESTO-4          PIC 9(02).
+           77 RESTO-100        PIC 9(02).
+           77 RESTO-400        PIC 9(03).
+           77 DATA-BACKUP      PIC 9(08).
+
+       01 NOME-BAK-CADATU.
+           02 FILLER    PIC X(07) VALUE "CADATU.".
+           02 BAK-DATA  PIC 9(08).
+           02 FILLER    PIC X(04) VALUE ".BAK".
+
+       01 DATA-SISTEMA.
+           02 ANO-SISTEMA      PIC 9(04).
+           02 MES-SISTEMA      PIC 9(02).
+           02 DIA-SISTEMA      PIC 9(02).
+
+       01 LINHA-EXC.
+           02 EXC-NUMERO       PIC 9(05).
+           02 FILLER           PIC X(02) VALUE SPACES.
+           02 EXC-NOME         PIC X(20).
+           02 FILLER           PIC X(02) VALUE SPACES.
+           02 EXC-DD           PIC 9(02).
+           02 FILLER           PIC X(01) VALUE "/".
+           02 EXC-MM           PIC 9(02).
+           02 FILLER           PIC X(01) VALUE "/".
+           02 EXC-AAAA         PIC 9(04).
+           02 FILLER           PIC X(02) VALUE SPACES.
+           02 EXC-MOTIVO       PIC X(20).
 
        PROCEDURE DIVISION.
 	   
@@ -60,27 +100,96 @@
 
        INICIO.
 
+           PERFORM BACKUP-CADATU.
            OPEN INPUT CADALU
-                OUTPUT CADATU.
+                OUTPUT CADATU
+                       ARQEXC.
+           ACCEPT DATA-SISTEMA FROM DATE YYYYMMDD.
            PERFORM LEITURA.
 
+       BACKUP-CADATU.
+           ACCEPT DATA-BACKUP FROM DATE YYYYMMDD.
+           MOVE DATA-BACKUP TO BAK-DATA.
+           CALL "CBL_RENAME_FILE" USING "CADATU.DAT" NOME-BAK-CADATU.
+
        LEITURA.
            READ CADALU
            AT END
            MOVE "SIM" TO FIM-ARQ.
 
        PRINCIPAL.
-           PERFORM GRAVACAO.
+           PERFORM CHECA-DATA.
+           IF CAMPO-INVALIDO EQUAL "SIM"
+               PERFORM GRAVA-EXCECAO
+           ELSE
+               PERFORM CALCULA-IDADE
+               PERFORM GRAVACAO.
            PERFORM LEITURA.
 
+       CHECA-DATA.
+           MOVE "NAO" TO CAMPO-INVALIDO.
+           IF MM < 1 OR MM > 12
+               MOVE "SIM" TO CAMPO-INVALIDO
+               MOVE "MES INVALIDO" TO EXC-MOTIVO.
+           IF DD < 1 OR DD > 31
+               MOVE "SIM" TO CAMPO-INVALIDO
+               MOVE "DIA INVALIDO" TO EXC-MOTIVO.
+           IF (MM = 4 OR MM = 6 OR MM = 9 OR MM = 11) AND DD > 30
+               MOVE "SIM" TO CAMPO-INVALIDO
+               MOVE "DIA INVALIDO P/ MES" TO EXC-MOTIVO.
+           IF MM = 2
+               PERFORM VERIFICA-BISSEXTO
+               IF ANO-BISSEXTO EQUAL "SIM" AND DD > 29
+                   MOVE "SIM" TO CAMPO-INVALIDO
+                   MOVE "DIA INVALIDO P/ MES" TO EXC-MOTIVO
+               ELSE
+               IF ANO-BISSEXTO EQUAL "NAO" AND DD > 28
+                   MOVE "SIM" TO CAMPO-INVALIDO
+                   MOVE "DIA INVALIDO P/ MES" TO EXC-MOTIVO.
+           IF AAAA < 1900 OR AAAA > ANO-SISTEMA
+               MOVE "SIM" TO CAMPO-INVALIDO
+               MOVE "ANO INVALIDO" TO EXC-MOTIVO.
+
+       VERIFICA-BISSEXTO.
+           DIVIDE AAAA BY 4 GIVING QUOC-ANO REMAINDER RESTO-4.
+           IF RESTO-4 NOT EQUAL 0
+               MOVE "NAO" TO ANO-BISSEXTO
+           ELSE
+               DIVIDE AAAA BY 100 GIVING QUOC-ANO REMAINDER RESTO-100
+               IF RESTO-100 NOT EQUAL 0
+                   MOVE "SIM" TO ANO-BISSEXTO
+               ELSE
+                   DIVIDE AAAA BY 400 GIVING QUOC-ANO
+                       REMAINDER RESTO-400
+                   IF RESTO-400 EQUAL 0
+                       MOVE "SIM" TO ANO-BISSEXTO
+                   ELSE
+                       MOVE "NAO" TO ANO-BISSEXTO.
+
+       GRAVA-EXCECAO.
+           MOVE NUMERO TO EXC-NUMERO.
+           MOVE NOME TO EXC-NOME.
+           MOVE DD TO EXC-DD.
+           MOVE MM TO EXC-MM.
+           MOVE AAAA TO EXC-AAAA.
+           WRITE REG-EXC FROM LINHA-EXC.
+
+       CALCULA-IDADE.
+           COMPUTE IDADE-ATU = ANO-SISTEMA - AAAA.
+           IF MES-SISTEMA < MM
+              OR (MES-SISTEMA = MM AND DIA-SISTEMA < DD)
+               SUBTRACT 1 FROM IDADE-ATU.
+
        GRAVACAO.
            MOVE NUMERO TO NUMERO-SAI.
            MOVE NOME TO NOME-SAI.
            MOVE DD TO DD-SAI.
            MOVE MM TO MM-SAI.
            MOVE AAAA TO AAAA-SAI.
+           MOVE IDADE-ATU TO IDADE-SAI.
            WRITE REG-SAI.
 
        TERMINO.
            CLOSE   CADALU
-                   CADATU.
+                   CADATU
+                   ARQEXC.
