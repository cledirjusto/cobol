@@ -18,26 +18,47 @@
            ORGANIZATION IS LINE SEQUENTIAL.
            SELECT CADCLI2 ASSIGN TO DISK
            ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CADCLI3 ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CADCLI4 ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
        FD CADCLI1
            LABEL RECORD ARE STANDARD
            VALUE OF FILE-ID IS "CADCLI1.DAT".
-		   
+
        01 REG-ENT.
            02 COD-ENT		PIC 9(05).
            02 NOME-ENT		PIC X(20).
            02 SEXO              PIC X(01).
-		   
+           02 REGIAO-ENT        PIC 9(01).
+
        FD CADCLI2
            LABEL RECORD ARE STANDARD
            VALUE OF FILE-ID IS "CADCLI2.DAT".
-		   
-       01 REG-SAI.
-           02 COD-SAI		PIC 9(05).
-           02 NOME-SAI		PIC X(20).
-		   
+
+       01 REG-SAI2.
+           02 COD-SAI2		PIC 9(05).
+           02 NOME-SAI2		PIC X(20).
+
+       FD CADCLI3
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADCLI3.DAT".
+
+       01 REG-SAI3.
+           02 COD-SAI3		PIC 9(05).
+           02 NOME-SAI3		PIC X(20).
+
+       FD CADCLI4
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADCLI4.DAT".
+
+       01 REG-SAI4.
+           02 COD-SAI4		PIC 9(05).
+           02 NOME-SAI4		PIC X(20).
+
            WORKING-STORAGE SECTION.
            77 FIM-ARQ		PIC X(03) VALUE "NAO".
 
@@ -55,7 +76,9 @@
        INICIO.
 
            OPEN INPUT CADCLI1
-                OUTPUT CADCLI2.
+                OUTPUT CADCLI2
+                       CADCLI3
+                       CADCLI4.
            PERFORM LEITURA.
 
        LEITURA.
@@ -72,10 +95,22 @@
            PERFORM GRAVACAO.
 
        GRAVACAO.
-           MOVE COD-ENT TO COD-SAI.
-           MOVE NOME-ENT TO NOME-SAI.
-           WRITE REG-SAI.
+           IF REGIAO-ENT EQUAL 1
+               MOVE COD-ENT TO COD-SAI2
+               MOVE NOME-ENT TO NOME-SAI2
+               WRITE REG-SAI2
+           ELSE
+           IF REGIAO-ENT EQUAL 2
+               MOVE COD-ENT TO COD-SAI3
+               MOVE NOME-ENT TO NOME-SAI3
+               WRITE REG-SAI3
+           ELSE
+               MOVE COD-ENT TO COD-SAI4
+               MOVE NOME-ENT TO NOME-SAI4
+               WRITE REG-SAI4.
 
        TERMINO.
            CLOSE   CADCLI1
-                   CADCLI2.
+                   CADCLI2
+                   CADCLI3
+                   CADCLI4.
