@@ -18,6 +18,8 @@
            ORGANIZATION IS LINE SEQUENTIAL.
            SELECT CAD-CLI2 ASSIGN TO DISK
            ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ARQEXC ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
@@ -36,9 +38,28 @@
        01 REG-SAI.
            02 NOME-SAI		PIC X(20).
            02 COD-SAI		PIC 9(05).
-		   
+
+       FD ARQEXC
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CAD-CLI.EXC".
+
+       01 REG-EXC                      PIC X(49).
+
            WORKING-STORAGE SECTION.
            77 FIM-ARQ		PIC X(03) VALUE "NAO".
+           77 DUPLICADO		PIC X(03) VALUE "NAO".
+           77 CONTADOR-COD	PIC 9(05) VALUE ZEROES.
+           01 TABELA-COD.
+               02 CODIGOS-LIDOS OCCURS 9999 TIMES
+                   INDEXED BY IX-COD
+                   PIC 9(05).
+
+           01 LINHA-EXC.
+               02 EXC-COD		PIC 9(05).
+               02 FILLER		PIC X(02) VALUE SPACES.
+               02 EXC-NOME		PIC X(20).
+               02 FILLER		PIC X(02) VALUE SPACES.
+               02 EXC-MOTIVO	PIC X(20).
 
        PROCEDURE DIVISION.
 	   
@@ -54,7 +75,8 @@
        INICIO.
 
            OPEN INPUT CAD-CLI1
-                OUTPUT CAD-CLI2.
+                OUTPUT CAD-CLI2
+                       ARQEXC.
            PERFORM LEITURA.
 
        LEITURA.
@@ -67,10 +89,39 @@
            PERFORM LEITURA.
 
        GRAVACAO.
-           MOVE COD-ENT TO COD-SAI.
-           MOVE NOME-ENT TO NOME-SAI.
-           WRITE REG-SAI.
+           PERFORM VERIFICA-DUPLICADO.
+           IF DUPLICADO EQUAL "SIM"
+               MOVE "CODIGO DUPLICADO" TO EXC-MOTIVO
+               PERFORM GRAVA-EXCECAO
+           ELSE
+           IF CONTADOR-COD NOT LESS 9999
+               MOVE "TABELA CODIGOS CHEIA" TO EXC-MOTIVO
+               PERFORM GRAVA-EXCECAO
+           ELSE
+               ADD 1 TO CONTADOR-COD
+               MOVE COD-ENT TO CODIGOS-LIDOS (CONTADOR-COD)
+               MOVE COD-ENT TO COD-SAI
+               MOVE NOME-ENT TO NOME-SAI
+               WRITE REG-SAI.
+
+       VERIFICA-DUPLICADO.
+           MOVE "NAO" TO DUPLICADO.
+           SET IX-COD TO 1.
+           PERFORM TESTA-UM-CODIGO
+               UNTIL IX-COD GREATER THAN CONTADOR-COD
+                  OR DUPLICADO EQUAL "SIM".
+
+       TESTA-UM-CODIGO.
+           IF CODIGOS-LIDOS (IX-COD) EQUAL COD-ENT
+               MOVE "SIM" TO DUPLICADO.
+           SET IX-COD UP BY 1.
+
+       GRAVA-EXCECAO.
+           MOVE COD-ENT TO EXC-COD.
+           MOVE NOME-ENT TO EXC-NOME.
+           WRITE REG-EXC FROM LINHA-EXC.
 
        TERMINO.
            CLOSE   CAD-CLI1
-                   CAD-CLI2.
+                   CAD-CLI2
+                   ARQEXC.
