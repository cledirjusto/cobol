@@ -0,0 +1,32 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.	APROVA.
+       AUTHOR.          CLEDIR JUSTO.
+       INSTALLATION.   	FATEC-SP.
+       DATE-WRITTEN.   	08/08/2026.
+       DATE-COMPILED.
+       SECURITY. APENAS O AUTOR PODE MODIFICA-LO.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-PC.
+       OBJECT-COMPUTER. IBM-PC.
+       SPECIAL-NAMES.   DECIMAL-POINT IS COMMA.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  FALTAS-LIMITE   PIC 9(02) VALUE 15.
+
+       LINKAGE SECTION.
+       01  LK-MEDIA        PIC 9(02)V9(02).
+       01  LK-FALTAS       PIC 9(02).
+       01  LK-APROVADO     PIC X(03).
+
+       PROCEDURE DIVISION USING LK-MEDIA LK-FALTAS LK-APROVADO.
+
+       PGM-APROVA.
+           IF LK-MEDIA NOT< 7 AND LK-FALTAS NOT> FALTAS-LIMITE
+               MOVE "SIM" TO LK-APROVADO
+           ELSE
+               MOVE "NAO" TO LK-APROVADO.
+
+           GOBACK.
