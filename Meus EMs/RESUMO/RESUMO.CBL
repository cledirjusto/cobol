@@ -0,0 +1,200 @@
+       IDENTIFICATION DIVISION.
+          PROGRAM-ID.      RESUMO.
+          AUTHOR.   CLEDIR JUSTO.
+          INSTALLATION.   	FATEC-SP.
+          DATE-WRITTEN.   	08/08/2026.
+          DATE-COMPILED.
+          SECURITY. APENAS O AUTOR PODE MODIFICA-LO.
+
+       ENVIRONMENT    DIVISION.
+       CONFIGURATION SECTION.
+          SOURCE-COMPUTER. IBM-PC.
+          OBJECT-COMPUTER. IBM-PC.
+          SPECIAL-NAMES.   DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+          FILE-CONTROL.
+          SELECT OPTIONAL CTRL05 ASSIGN TO DISK
+          ORGANIZATION IS LINE SEQUENTIAL.
+          SELECT OPTIONAL CTRL01 ASSIGN TO DISK
+          ORGANIZATION IS LINE SEQUENTIAL.
+          SELECT OPTIONAL CTRL03 ASSIGN TO DISK
+          ORGANIZATION IS LINE SEQUENTIAL.
+          SELECT OPTIONAL CTRL06 ASSIGN TO DISK
+          ORGANIZATION IS LINE SEQUENTIAL.
+          SELECT RELRESU ASSIGN TO DISK.
+
+       DATA    DIVISION.
+       FILE SECTION.
+
+       FD  CTRL05
+          LABEL RECORD ARE STANDARD
+          VALUE OF FILE-ID IS "CTRL05.DAT".
+          01 REG-CTRL05.
+          02 TOTAPROV-CTL              PIC 9(03).
+          02 MEDIA-CTL                 PIC 9(03)V9(02).
+
+       FD  CTRL01
+          LABEL RECORD ARE STANDARD
+          VALUE OF FILE-ID IS "CTRL01.DAT".
+          01 REG-CTRL01.
+          02 TOTAL-SOCIOS-CTL          PIC 9(05).
+          02 VALOR-TOTAL-CTL           PIC 9(12)V9(02).
+
+       FD  CTRL03
+          LABEL RECORD ARE STANDARD
+          VALUE OF FILE-ID IS "CTRL03.DAT".
+          01 REG-CTRL03.
+          02 TOTCLI-CTL                PIC 9(05).
+          02 TOTSAL-CTL                PIC 9(09)V9(02).
+
+       FD  CTRL06
+          LABEL RECORD ARE STANDARD
+          VALUE OF FILE-ID IS "CTRL06.DAT".
+          01 REG-CTRL06.
+          02 CONTADOR-GRAV-CTL         PIC 9(06).
+          02 TOTAL-LIQUIDO-CTL         PIC 9(09)V9(02).
+
+       FD  RELRESU
+          LABEL RECORD IS OMITTED.
+          01  REG-RESU     PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77  FIM-CTRL05         PIC X(03) VALUE "NAO".
+       77  FIM-CTRL01         PIC X(03) VALUE "NAO".
+       77  FIM-CTRL03         PIC X(03) VALUE "NAO".
+       77  FIM-CTRL06         PIC X(03) VALUE "NAO".
+
+       01 CAB-01.
+          02 FILLER    PIC X(20) VALUE SPACES.
+          02 FILLER    PIC X(29) VALUE "RESUMO CONSOLIDADO DO DIA - ".
+          02 FILLER    PIC X(31) VALUE SPACES.
+
+       01 CAB-02.
+          02 FILLER    PIC X(80) VALUE SPACES.
+
+       01 CAB-EX05-T.
+          02 FILLER    PIC X(05) VALUE SPACES.
+          02 FILLER    PIC X(20) VALUE "EX05 - APROVACAO:   ".
+
+       01 DET-EX05.
+          02 FILLER    PIC X(05) VALUE SPACES.
+          02 FILLER    PIC X(25) VALUE "TOTAL DE APROVADOS.....:".
+          02 FILLER    PIC X(01) VALUE SPACES.
+          02 DET-TOTAPROV  PIC ZZ9.
+          02 FILLER    PIC X(05) VALUE SPACES.
+          02 FILLER    PIC X(16) VALUE "MEDIA DA TURMA.:".
+          02 FILLER    PIC X(01) VALUE SPACES.
+          02 DET-MEDIA     PIC ZZ9,99.
+
+       01 CAB-EX01-T.
+          02 FILLER    PIC X(05) VALUE SPACES.
+          02 FILLER    PIC X(20) VALUE "EX01 - MENSALIDADES:".
+
+       01 DET-EX01.
+          02 FILLER    PIC X(05) VALUE SPACES.
+          02 FILLER    PIC X(25) VALUE "TOTAL DE ASSOCIADOS.....:".
+          02 FILLER    PIC X(01) VALUE SPACES.
+          02 DET-SOCIOS    PIC ZZZZ9.
+          02 FILLER    PIC X(05) VALUE SPACES.
+          02 FILLER    PIC X(16) VALUE "VALOR EM ATRASO:".
+          02 FILLER    PIC X(01) VALUE SPACES.
+          02 DET-VALOR     PIC ZZZ.ZZZ.ZZZ.ZZ9,99.
+
+       01 CAB-EX03-T.
+          02 FILLER    PIC X(05) VALUE SPACES.
+          02 FILLER    PIC X(20) VALUE "EX03 - SALARIOS....:".
+
+       01 DET-EX03.
+          02 FILLER    PIC X(05) VALUE SPACES.
+          02 FILLER    PIC X(25) VALUE "TOTAL DE FUNCIONARIOS...:".
+          02 FILLER    PIC X(01) VALUE SPACES.
+          02 DET-TOTCLI    PIC ZZZZ9.
+          02 FILLER    PIC X(05) VALUE SPACES.
+          02 FILLER    PIC X(16) VALUE "TOTAL SALARIOS.:".
+          02 FILLER    PIC X(01) VALUE SPACES.
+          02 DET-TOTSAL    PIC ZZZ.ZZZ.ZZ9,99.
+
+       01 CAB-EX06-T.
+          02 FILLER    PIC X(05) VALUE SPACES.
+          02 FILLER    PIC X(20) VALUE "EX06 - FOLHA PAGTO.:".
+
+       01 DET-EX06.
+          02 FILLER    PIC X(05) VALUE SPACES.
+          02 FILLER    PIC X(25) VALUE "TOTAL DE REAJUSTES......:".
+          02 FILLER    PIC X(01) VALUE SPACES.
+          02 DET-REAJUSTES PIC ZZZZZ9.
+          02 FILLER    PIC X(05) VALUE SPACES.
+          02 FILLER    PIC X(16) VALUE "TOTAL LIQUIDO..:".
+          02 FILLER    PIC X(01) VALUE SPACES.
+          02 DET-LIQUIDO   PIC ZZZ.ZZZ.ZZ9,99.
+
+       01 DET-SEM-DADOS.
+          02 FILLER    PIC X(05) VALUE SPACES.
+          02 FILLER    PIC X(30) VALUE "SEM DADOS PARA ESTE PROGRAMA.".
+
+       PROCEDURE DIVISION.
+
+       PGM-RESUMO.
+          PERFORM INICIO.
+          PERFORM IMPRIME-EX05.
+          PERFORM IMPRIME-EX01.
+          PERFORM IMPRIME-EX03.
+          PERFORM IMPRIME-EX06.
+          PERFORM TERMINO.
+          STOP RUN.
+
+       INICIO.
+          OPEN OUTPUT RELRESU.
+          WRITE REG-RESU FROM CAB-01 AFTER ADVANCING 1 LINE.
+          WRITE REG-RESU FROM CAB-02 AFTER ADVANCING 1 LINES.
+
+       IMPRIME-EX05.
+          OPEN INPUT CTRL05.
+          READ CTRL05 AT END MOVE "SIM" TO FIM-CTRL05.
+          WRITE REG-RESU FROM CAB-EX05-T AFTER ADVANCING 2 LINES.
+          IF FIM-CTRL05 EQUAL "SIM"
+              WRITE REG-RESU FROM DET-SEM-DADOS AFTER ADVANCING 1 LINES
+          ELSE
+              MOVE TOTAPROV-CTL TO DET-TOTAPROV
+              MOVE MEDIA-CTL    TO DET-MEDIA
+              WRITE REG-RESU FROM DET-EX05 AFTER ADVANCING 1 LINES.
+          CLOSE CTRL05.
+
+       IMPRIME-EX01.
+          OPEN INPUT CTRL01.
+          READ CTRL01 AT END MOVE "SIM" TO FIM-CTRL01.
+          WRITE REG-RESU FROM CAB-EX01-T AFTER ADVANCING 2 LINES.
+          IF FIM-CTRL01 EQUAL "SIM"
+              WRITE REG-RESU FROM DET-SEM-DADOS AFTER ADVANCING 1 LINES
+          ELSE
+              MOVE TOTAL-SOCIOS-CTL TO DET-SOCIOS
+              MOVE VALOR-TOTAL-CTL  TO DET-VALOR
+              WRITE REG-RESU FROM DET-EX01 AFTER ADVANCING 1 LINES.
+          CLOSE CTRL01.
+
+       IMPRIME-EX03.
+          OPEN INPUT CTRL03.
+          READ CTRL03 AT END MOVE "SIM" TO FIM-CTRL03.
+          WRITE REG-RESU FROM CAB-EX03-T AFTER ADVANCING 2 LINES.
+          IF FIM-CTRL03 EQUAL "SIM"
+              WRITE REG-RESU FROM DET-SEM-DADOS AFTER ADVANCING 1 LINES
+          ELSE
+              MOVE TOTCLI-CTL TO DET-TOTCLI
+              MOVE TOTSAL-CTL TO DET-TOTSAL
+              WRITE REG-RESU FROM DET-EX03 AFTER ADVANCING 1 LINES.
+          CLOSE CTRL03.
+
+       IMPRIME-EX06.
+          OPEN INPUT CTRL06.
+          READ CTRL06 AT END MOVE "SIM" TO FIM-CTRL06.
+          WRITE REG-RESU FROM CAB-EX06-T AFTER ADVANCING 2 LINES.
+          IF FIM-CTRL06 EQUAL "SIM"
+              WRITE REG-RESU FROM DET-SEM-DADOS AFTER ADVANCING 1 LINES
+          ELSE
+              MOVE CONTADOR-GRAV-CTL TO DET-REAJUSTES
+              MOVE TOTAL-LIQUIDO-CTL TO DET-LIQUIDO
+              WRITE REG-RESU FROM DET-EX06 AFTER ADVANCING 1 LINES.
+          CLOSE CTRL06.
+
+       TERMINO.
+          CLOSE RELRESU.
