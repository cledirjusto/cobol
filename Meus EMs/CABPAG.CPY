@@ -0,0 +1,19 @@
+      *----------------------------------------------------------------
+      *    CABPAG.CPY
+      *    Campos de data de processamento e numero de pagina, comuns
+      *    aos cabecalhos dos relatorios impressos (EX05, EX01, EX03).
+      *    Mantidos em um unico lugar para que um ajuste de alinhamento
+      *    ou a inclusao da data valha para todos os relatorios ao
+      *    mesmo tempo.
+      *----------------------------------------------------------------
+          02 FILLER    PIC X(01) VALUE SPACES.
+          02 FILLER    PIC X(06) VALUE "DATA: ".
+          02 CAB-DIA   PIC 9(02).
+          02 FILLER    PIC X(01) VALUE "/".
+          02 CAB-MES   PIC 9(02).
+          02 FILLER    PIC X(01) VALUE "/".
+          02 CAB-ANO   PIC 9(04).
+          02 FILLER    PIC X(02) VALUE SPACES.
+          02 FILLER    PIC X(05) VALUE "PAG. ".
+          02 VAR-PAG   PIC 99.
+          02 FILLER    PIC X(03) VALUE SPACES.
