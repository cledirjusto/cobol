@@ -0,0 +1,243 @@
+       IDENTIFICATION DIVISION.
+          PROGRAM-ID.      EX06.
+          AUTHOR.   CLEDIR JUSTO.
+          INSTALLATION.   	FATEC-SP.
+          DATE-WRITTEN.   	08/08/2026.
+          DATE-COMPILED.
+          SECURITY. APENAS O AUTOR PODE MODIFICA-LO.
+
+       ENVIRONMENT    DIVISION.
+       CONFIGURATION SECTION.
+          SOURCE-COMPUTER. IBM-PC.
+          OBJECT-COMPUTER. IBM-PC.
+          SPECIAL-NAMES.   DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+          FILE-CONTROL.
+          SELECT CADSOC1 ASSIGN TO DISK
+          ORGANIZATION IS LINE SEQUENTIAL.
+          SELECT CARTAS ASSIGN TO DISK.
+
+       DATA    DIVISION.
+       FILE SECTION.
+
+       FD  CADSOC1
+          LABEL RECORD ARE STANDARD
+          VALUE OF FILE-ID IS "CADSOC1.DAT".
+          01 REG-SOC1.
+          02 CODIGO-PAGAMENTO1     PIC 9(02).
+          02 NUMERO-SOCIO1         PIC 9(06).
+          02 NOME-SOCIO1           PIC X(30).
+          02 VALOR-PAGAMENTO1      PIC 9(09)V9(02).
+          02 MESES-ATRASO1         PIC 9(02).
+          02 METODO-PAGAMENTO1     PIC 9(01).
+
+       FD  CARTAS
+          LABEL RECORD IS OMITTED.
+          01  REGCARTA     PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77  FIM-ARQ            PIC X(03) VALUE "NAO".
+       77  TAXA-JUROS         PIC 9V9(04) VALUE 0,02.
+       77  VALOR-JUROS        PIC 9(07)V9(02) VALUE ZEROES.
+       77  VALOR-COM-JUROS    PIC 9(09)V9(02) VALUE ZEROES.
+       77  TOTAL-CARTAS       PIC 9(05) VALUE ZEROES.
+       77  PRAZO-DIAS         PIC 9(02) VALUE 10.
+       77  DATA-SISTEMA       PIC 9(08).
+       77  ANO-SISTEMA        PIC 9(04).
+       77  MES-SISTEMA        PIC 9(02).
+       77  DIA-SISTEMA        PIC 9(02).
+       77  ANO-VENC           PIC 9(04).
+       77  MES-VENC           PIC 9(02).
+       77  DIA-VENC           PIC 9(02).
+       77  ANO-BISSEXTO       PIC X(03) VALUE "NAO".
+       77  QUOC-BISSEXTO      PIC 9(04).
+       77  RESTO-4            PIC 9(02).
+       77  RESTO-100          PIC 9(02).
+       77  RESTO-400          PIC 9(03).
+
+       01 TAB-DIAS-MES.
+          02 DIAS-MES-VALOR PIC 9(02) OCCURS 12 TIMES.
+
+       01 CARTA-L01.
+          02 FILLER    PIC X(80) VALUE SPACES.
+
+       01 CARTA-L02.
+          02 FILLER    PIC X(50) VALUE SPACES.
+          02 FILLER    PIC X(04) VALUE "DATA".
+          02 FILLER    PIC X(02) VALUE ": ".
+          02 CL02-DIA  PIC 99.
+          02 FILLER    PIC X(01) VALUE "/".
+          02 CL02-MES  PIC 99.
+          02 FILLER    PIC X(01) VALUE "/".
+          02 CL02-ANO  PIC 9999.
+
+       01 CARTA-L03.
+          02 FILLER    PIC X(80) VALUE SPACES.
+
+       01 CARTA-L04.
+          02 FILLER    PIC X(05) VALUE SPACES.
+          02 FILLER    PIC X(05) VALUE "PREZO".
+          02 FILLER    PIC X(01) VALUE "(".
+          02 FILLER    PIC X(01) VALUE "A".
+          02 FILLER    PIC X(01) VALUE ")".
+          02 FILLER    PIC X(01) VALUE SPACES.
+          02 CL04-NOME PIC X(30).
+
+       01 CARTA-L05.
+          02 FILLER    PIC X(80) VALUE SPACES.
+
+       01 CARTA-L06.
+          02 FILLER    PIC X(05) VALUE SPACES.
+          02 FILLER    PIC X(46) VALUE
+             "CONSTA EM NOSSOS REGISTROS UMA MENSALIDADE EM".
+          02 FILLER    PIC X(01) VALUE SPACES.
+          02 FILLER    PIC X(06) VALUE "ATRASO".
+          02 FILLER    PIC X(01) VALUE SPACES.
+          02 FILLER    PIC X(21) VALUE "ASSOCIADA AO CODIGO:".
+          02 CL06-COD  PIC 9(06).
+
+       01 CARTA-L07.
+          02 FILLER    PIC X(80) VALUE SPACES.
+
+       01 CARTA-L08.
+          02 FILLER    PIC X(05) VALUE SPACES.
+          02 FILLER    PIC X(15) VALUE "VALOR ORIGINAL:".
+          02 CL08-VAL  PIC ZZZ.ZZZ.ZZ9,99.
+          02 FILLER    PIC X(05) VALUE SPACES.
+          02 FILLER    PIC X(16) VALUE "VALOR C/ JUROS:".
+          02 CL08-VALJ PIC ZZZ.ZZZ.ZZ9,99.
+
+       01 CARTA-L09.
+          02 FILLER    PIC X(80) VALUE SPACES.
+
+       01 CARTA-L10.
+          02 FILLER    PIC X(05) VALUE SPACES.
+          02 FILLER    PIC X(50) VALUE
+             "FAVOR REGULARIZAR ATE A DATA DE VENCIMENTO ABAIXO:".
+          02 FILLER    PIC X(01) VALUE SPACES.
+          02 CL10-DIA  PIC 99.
+          02 FILLER    PIC X(01) VALUE "/".
+          02 CL10-MES  PIC 99.
+          02 FILLER    PIC X(01) VALUE "/".
+          02 CL10-ANO  PIC 9999.
+
+       01 CARTA-L11.
+          02 FILLER    PIC X(80) VALUE SPACES.
+
+       01 CARTA-L12.
+          02 FILLER    PIC X(05) VALUE SPACES.
+          02 FILLER    PIC X(40) VALUE
+             "ATENCIOSAMENTE, TESOURARIA DA ENTIDADE.".
+
+       PROCEDURE DIVISION.
+
+       PGM-EX06.
+          PERFORM INICIO.
+          PERFORM PRINCIPAL UNTIL FIM-ARQ EQUAL "SIM".
+          PERFORM TERMINO.
+          STOP RUN.
+
+       INICIO.
+          OPEN INPUT  CADSOC1
+               OUTPUT CARTAS.
+          PERFORM CALCULA-DATAS.
+          PERFORM LEITURA.
+
+       CALCULA-DATAS.
+          ACCEPT DATA-SISTEMA FROM DATE YYYYMMDD.
+          MOVE DATA-SISTEMA(1:4) TO ANO-SISTEMA.
+          MOVE DATA-SISTEMA(5:2) TO MES-SISTEMA.
+          MOVE DATA-SISTEMA(7:2) TO DIA-SISTEMA.
+          MOVE ANO-SISTEMA TO ANO-VENC.
+          MOVE MES-SISTEMA TO MES-VENC.
+          MOVE DIA-SISTEMA TO DIA-VENC.
+          PERFORM MONTA-TAB-DIAS-MES.
+          ADD PRAZO-DIAS TO DIA-VENC.
+          PERFORM AJUSTA-VENCIMENTO
+              UNTIL DIA-VENC NOT> DIAS-MES-VALOR (MES-VENC).
+
+       MONTA-TAB-DIAS-MES.
+          MOVE 31 TO DIAS-MES-VALOR (1).
+          MOVE 28 TO DIAS-MES-VALOR (2).
+          MOVE 31 TO DIAS-MES-VALOR (3).
+          MOVE 30 TO DIAS-MES-VALOR (4).
+          MOVE 31 TO DIAS-MES-VALOR (5).
+          MOVE 30 TO DIAS-MES-VALOR (6).
+          MOVE 31 TO DIAS-MES-VALOR (7).
+          MOVE 31 TO DIAS-MES-VALOR (8).
+          MOVE 30 TO DIAS-MES-VALOR (9).
+          MOVE 31 TO DIAS-MES-VALOR (10).
+          MOVE 30 TO DIAS-MES-VALOR (11).
+          MOVE 31 TO DIAS-MES-VALOR (12).
+          PERFORM VERIFICA-BISSEXTO.
+          IF ANO-BISSEXTO EQUAL "SIM"
+              MOVE 29 TO DIAS-MES-VALOR (2).
+
+       VERIFICA-BISSEXTO.
+          DIVIDE ANO-VENC BY 4 GIVING QUOC-BISSEXTO REMAINDER RESTO-4.
+          IF RESTO-4 NOT EQUAL 0
+              MOVE "NAO" TO ANO-BISSEXTO
+          ELSE
+              DIVIDE ANO-VENC BY 100 GIVING QUOC-BISSEXTO
+                  REMAINDER RESTO-100
+              IF RESTO-100 NOT EQUAL 0
+                  MOVE "SIM" TO ANO-BISSEXTO
+              ELSE
+                  DIVIDE ANO-VENC BY 400 GIVING QUOC-BISSEXTO
+                      REMAINDER RESTO-400
+                  IF RESTO-400 EQUAL 0
+                      MOVE "SIM" TO ANO-BISSEXTO
+                  ELSE
+                      MOVE "NAO" TO ANO-BISSEXTO.
+
+       AJUSTA-VENCIMENTO.
+          SUBTRACT DIAS-MES-VALOR (MES-VENC) FROM DIA-VENC.
+          ADD 1 TO MES-VENC.
+          IF MES-VENC GREATER THAN 12
+              MOVE 1 TO MES-VENC
+              ADD 1 TO ANO-VENC.
+
+       LEITURA.
+          READ CADSOC1 AT END MOVE "SIM" TO FIM-ARQ.
+
+       PRINCIPAL.
+          IF CODIGO-PAGAMENTO1 EQUAL TO 02
+              PERFORM IMPRIME-CARTA.
+	  PERFORM LEITURA.
+
+       IMPRIME-CARTA.
+          PERFORM CALCULA-JUROS.
+          ADD 1 TO TOTAL-CARTAS.
+          MOVE SPACES TO REGCARTA.
+          WRITE REGCARTA AFTER ADVANCING PAGE.
+          WRITE REGCARTA FROM CARTA-L01 AFTER ADVANCING 1 LINE.
+          MOVE DIA-SISTEMA TO CL02-DIA.
+          MOVE MES-SISTEMA TO CL02-MES.
+          MOVE ANO-SISTEMA TO CL02-ANO.
+          WRITE REGCARTA FROM CARTA-L02 AFTER ADVANCING 1 LINE.
+          WRITE REGCARTA FROM CARTA-L03 AFTER ADVANCING 2 LINES.
+          MOVE NOME-SOCIO1 TO CL04-NOME.
+          WRITE REGCARTA FROM CARTA-L04 AFTER ADVANCING 1 LINE.
+          WRITE REGCARTA FROM CARTA-L05 AFTER ADVANCING 2 LINES.
+          MOVE NUMERO-SOCIO1 TO CL06-COD.
+          WRITE REGCARTA FROM CARTA-L06 AFTER ADVANCING 1 LINE.
+          WRITE REGCARTA FROM CARTA-L07 AFTER ADVANCING 2 LINES.
+          MOVE VALOR-PAGAMENTO1 TO CL08-VAL.
+          MOVE VALOR-COM-JUROS TO CL08-VALJ.
+          WRITE REGCARTA FROM CARTA-L08 AFTER ADVANCING 1 LINE.
+          WRITE REGCARTA FROM CARTA-L09 AFTER ADVANCING 2 LINES.
+          MOVE DIA-VENC TO CL10-DIA.
+          MOVE MES-VENC TO CL10-MES.
+          MOVE ANO-VENC TO CL10-ANO.
+          WRITE REGCARTA FROM CARTA-L10 AFTER ADVANCING 1 LINE.
+          WRITE REGCARTA FROM CARTA-L11 AFTER ADVANCING 2 LINES.
+          WRITE REGCARTA FROM CARTA-L12 AFTER ADVANCING 1 LINE.
+
+       CALCULA-JUROS.
+          COMPUTE VALOR-JUROS =
+              VALOR-PAGAMENTO1 * TAXA-JUROS * MESES-ATRASO1.
+          ADD VALOR-PAGAMENTO1 VALOR-JUROS GIVING VALOR-COM-JUROS.
+
+       TERMINO.
+          CLOSE   CADSOC1
+                  CARTAS.
