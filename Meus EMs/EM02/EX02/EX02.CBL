@@ -0,0 +1,294 @@
+       IDENTIFICATION DIVISION.
+          PROGRAM-ID.      EX02.
+          AUTHOR.   CLEDIR JUSTO.
+          INSTALLATION.   	FATEC-SP.
+          DATE-WRITTEN.   	08/08/2026.
+          DATE-COMPILED.
+          SECURITY. APENAS O AUTOR PODE MODIFICA-LO.
+
+       ENVIRONMENT    DIVISION.
+       CONFIGURATION SECTION.
+          SOURCE-COMPUTER. IBM-PC.
+          OBJECT-COMPUTER. IBM-PC.
+          SPECIAL-NAMES.   DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+          FILE-CONTROL.
+          SELECT CADSOC1 ASSIGN TO DISK
+          ORGANIZATION IS LINE SEQUENTIAL.
+          SELECT CADSOCN ASSIGN TO DISK
+          ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA    DIVISION.
+       FILE SECTION.
+
+       FD  CADSOC1
+          LABEL RECORD ARE STANDARD
+          VALUE OF FILE-ID IS "CADSOC1.DAT".
+          01 REG-SOC1.
+          02 CODIGO-PAGAMENTO1     PIC 9(02).
+          02 NUMERO-SOCIO1         PIC 9(06).
+          02 NOME-SOCIO1           PIC X(30).
+          02 VALOR-PAGAMENTO1      PIC 9(09)V9(02).
+          02 MESES-ATRASO1         PIC 9(02).
+          02 METODO-PAGAMENTO1     PIC 9(01).
+
+       FD  CADSOCN
+          LABEL RECORD ARE STANDARD
+          VALUE OF FILE-ID IS "CADSOCN.DAT".
+          01 REG-SOCN.
+          02 CODIGO-PAGAMENTON     PIC 9(02).
+          02 NUMERO-SOCION         PIC 9(06).
+          02 NOME-SOCION           PIC X(30).
+          02 VALOR-PAGAMENTON      PIC 9(09)V9(02).
+          02 MESES-ATRASON         PIC 9(02).
+          02 METODO-PAGAMENTON     PIC 9(01).
+
+       WORKING-STORAGE SECTION.
+       77  FIM-ARQ            PIC X(03) VALUE "NAO".
+       77  FIM-MAN            PIC X(03) VALUE "NAO".
+       77  OPCAO-MAN          PIC X(01) VALUE SPACES.
+       77  CAMPO-INVALIDO     PIC X(03) VALUE "NAO".
+       77  TRANS-ACHADA       PIC X(03) VALUE "NAO".
+       77  TRANS-CASOU        PIC X(03) VALUE "NAO".
+       77  QTD-INCLUIDOS      PIC 9(02) VALUE ZEROES.
+       77  QTD-ALTERADOS      PIC 9(02) VALUE ZEROES.
+       77  QTD-EXCLUIDOS      PIC 9(02) VALUE ZEROES.
+       77  ENTRADA-NUM        PIC X(06) VALUE SPACES.
+       77  ENTRADA-COD        PIC X(02) VALUE SPACES.
+       77  ENTRADA-VAL        PIC X(11) VALUE SPACES.
+       77  ENTRADA-MES        PIC X(02) VALUE SPACES.
+       77  ENTRADA-MTD        PIC X(01) VALUE SPACES.
+
+       01 TAB-TRANS.
+          02 TRANS-OCORRENCIA OCCURS 50 TIMES INDEXED BY IX-TRANS.
+             03 TRANS-OPCAO      PIC X(01).
+             03 TRANS-NUMERO     PIC 9(06).
+             03 TRANS-CODIGO     PIC 9(02).
+             03 TRANS-NOME       PIC X(30).
+             03 TRANS-VALOR      PIC 9(09)V9(02).
+             03 TRANS-MESES      PIC 9(02).
+             03 TRANS-METODO     PIC 9(01).
+             03 TRANS-DUPLICADA  PIC X(03) VALUE "NAO".
+       77  QTD-TRANS          PIC 9(02) VALUE ZEROES.
+       77  IX-ACHADO          PIC 9(02) VALUE ZEROES.
+
+       PROCEDURE DIVISION.
+
+       PGM-EX02.
+          PERFORM INICIO.
+          PERFORM CAPTURA-TRANSACOES UNTIL OPCAO-MAN EQUAL "F".
+          PERFORM ATUALIZA-CADASTRO.
+          PERFORM TERMINO.
+          STOP RUN.
+
+       INICIO.
+          DISPLAY "MANUTENCAO DO CADASTRO DE SOCIOS - CADSOC1".
+          DISPLAY " ".
+
+       CAPTURA-TRANSACOES.
+          DISPLAY " ".
+          DISPLAY "OPCAO (I-INCLUIR  A-ALTERAR  E-EXCLUIR  F-FIM): ".
+          ACCEPT OPCAO-MAN.
+          IF OPCAO-MAN EQUAL "I"
+              PERFORM CAPTURA-INCLUSAO
+          ELSE
+          IF OPCAO-MAN EQUAL "A"
+              PERFORM CAPTURA-ALTERACAO
+          ELSE
+          IF OPCAO-MAN EQUAL "E"
+              PERFORM CAPTURA-EXCLUSAO
+          ELSE
+          IF OPCAO-MAN NOT EQUAL "F"
+              DISPLAY "OPCAO INVALIDA. USE I, A, E OU F.".
+
+       CAPTURA-INCLUSAO.
+          IF QTD-TRANS NOT LESS 50
+              DISPLAY "LIMITE DE 50 TRANSACOES POR SESSAO ATINGIDO."
+              MOVE "SIM" TO CAMPO-INVALIDO
+          ELSE
+              PERFORM CAPTURA-NUMERO.
+          IF CAMPO-INVALIDO EQUAL "NAO"
+              PERFORM CAPTURA-CODIGO.
+          IF CAMPO-INVALIDO EQUAL "NAO"
+              DISPLAY "NOME DO SOCIO: "
+              ACCEPT TRANS-NOME (QTD-TRANS + 1)
+              PERFORM CAPTURA-VALOR.
+          IF CAMPO-INVALIDO EQUAL "NAO"
+              PERFORM CAPTURA-MESES.
+          IF CAMPO-INVALIDO EQUAL "NAO"
+              PERFORM CAPTURA-METODO.
+          IF CAMPO-INVALIDO EQUAL "NAO"
+              ADD 1 TO QTD-TRANS
+              MOVE "I" TO TRANS-OPCAO (QTD-TRANS).
+
+       CAPTURA-ALTERACAO.
+          IF QTD-TRANS NOT LESS 50
+              DISPLAY "LIMITE DE 50 TRANSACOES POR SESSAO ATINGIDO."
+              MOVE "SIM" TO CAMPO-INVALIDO
+          ELSE
+              PERFORM CAPTURA-NUMERO.
+          IF CAMPO-INVALIDO EQUAL "NAO"
+              DISPLAY "NOVO NOME DO SOCIO: "
+              ACCEPT TRANS-NOME (QTD-TRANS + 1)
+              PERFORM CAPTURA-VALOR.
+          IF CAMPO-INVALIDO EQUAL "NAO"
+              PERFORM CAPTURA-MESES.
+          IF CAMPO-INVALIDO EQUAL "NAO"
+              PERFORM CAPTURA-METODO.
+          IF CAMPO-INVALIDO EQUAL "NAO"
+              ADD 1 TO QTD-TRANS
+              MOVE "A" TO TRANS-OPCAO (QTD-TRANS).
+
+       CAPTURA-EXCLUSAO.
+          IF QTD-TRANS NOT LESS 50
+              DISPLAY "LIMITE DE 50 TRANSACOES POR SESSAO ATINGIDO."
+              MOVE "SIM" TO CAMPO-INVALIDO
+          ELSE
+              PERFORM CAPTURA-NUMERO.
+          IF CAMPO-INVALIDO EQUAL "NAO"
+              ADD 1 TO QTD-TRANS
+              MOVE "E" TO TRANS-OPCAO (QTD-TRANS).
+
+       CAPTURA-NUMERO.
+          MOVE "NAO" TO CAMPO-INVALIDO.
+          DISPLAY "NUMERO DO SOCIO (6 DIGITOS): ".
+          ACCEPT ENTRADA-NUM.
+          IF ENTRADA-NUM NOT NUMERIC
+              DISPLAY "NUMERO INVALIDO - SO ACEITA DIGITOS."
+              MOVE "SIM" TO CAMPO-INVALIDO
+          ELSE
+              MOVE ENTRADA-NUM TO TRANS-NUMERO (QTD-TRANS + 1).
+
+       CAPTURA-CODIGO.
+          DISPLAY "CODIGO DE PAGAMENTO (01-EM DIA 02-ATRASADO ".
+          DISPLAY "03-CANCELADO): ".
+          ACCEPT ENTRADA-COD.
+          IF ENTRADA-COD NOT NUMERIC
+              DISPLAY "CODIGO INVALIDO - SO ACEITA DIGITOS."
+              MOVE "SIM" TO CAMPO-INVALIDO
+          ELSE
+              MOVE ENTRADA-COD TO TRANS-CODIGO (QTD-TRANS + 1).
+
+       CAPTURA-VALOR.
+          DISPLAY "VALOR DO PAGAMENTO (SEM VIRGULA, 2 CASAS): ".
+          ACCEPT ENTRADA-VAL.
+          IF ENTRADA-VAL NOT NUMERIC
+              DISPLAY "VALOR INVALIDO - SO ACEITA DIGITOS."
+              MOVE "SIM" TO CAMPO-INVALIDO
+          ELSE
+              MOVE ENTRADA-VAL TO TRANS-VALOR (QTD-TRANS + 1).
+
+       CAPTURA-MESES.
+          DISPLAY "MESES DE ATRASO (00 SE EM DIA): ".
+          ACCEPT ENTRADA-MES.
+          IF ENTRADA-MES NOT NUMERIC
+              DISPLAY "VALOR INVALIDO - SO ACEITA DIGITOS."
+              MOVE "SIM" TO CAMPO-INVALIDO
+          ELSE
+              MOVE ENTRADA-MES TO TRANS-MESES (QTD-TRANS + 1).
+
+       CAPTURA-METODO.
+          DISPLAY "METODO DE PAGAMENTO (1-DINHEIRO 2-TRANSFERENCIA ".
+          DISPLAY "3-CARTAO): ".
+          ACCEPT ENTRADA-MTD.
+          IF ENTRADA-MTD NOT NUMERIC
+              DISPLAY "METODO INVALIDO - SO ACEITA DIGITOS."
+              MOVE "SIM" TO CAMPO-INVALIDO
+          ELSE
+              MOVE ENTRADA-MTD TO TRANS-METODO (QTD-TRANS + 1).
+
+       ATUALIZA-CADASTRO.
+          OPEN INPUT  CADSOC1
+               OUTPUT CADSOCN.
+          PERFORM LEITURA-MESTRE.
+          PERFORM PRINCIPAL-MESTRE UNTIL FIM-ARQ EQUAL "SIM".
+          PERFORM GRAVA-INCLUSOES.
+          CLOSE CADSOC1
+                CADSOCN.
+
+       LEITURA-MESTRE.
+          READ CADSOC1 AT END MOVE "SIM" TO FIM-ARQ.
+
+       PRINCIPAL-MESTRE.
+          PERFORM LOCALIZA-TRANS.
+          PERFORM VERIFICA-INCLUSAO-DUPLICADA.
+          IF TRANS-ACHADA EQUAL "SIM"
+              PERFORM APLICA-TRANS
+          ELSE
+              PERFORM COPIA-MESTRE.
+          PERFORM LEITURA-MESTRE.
+
+       LOCALIZA-TRANS.
+          MOVE "NAO" TO TRANS-ACHADA.
+          MOVE ZEROES TO IX-ACHADO.
+          PERFORM VARYING IX-TRANS FROM 1 BY 1
+              UNTIL IX-TRANS GREATER THAN QTD-TRANS
+              PERFORM TESTA-UMA-TRANS.
+
+       TESTA-UMA-TRANS.
+          MOVE "NAO" TO TRANS-CASOU.
+          IF TRANS-NUMERO (IX-TRANS) EQUAL NUMERO-SOCIO1
+             AND TRANS-OPCAO (IX-TRANS) NOT EQUAL "I"
+                 MOVE "SIM" TO TRANS-CASOU.
+          IF TRANS-CASOU EQUAL "SIM" AND TRANS-ACHADA EQUAL "SIM"
+              DISPLAY "AVISO: TRANSACAO DUPLICADA P/ SOCIO "
+                  NUMERO-SOCIO1 " - MANTIDA APENAS A ULTIMA.".
+          IF TRANS-CASOU EQUAL "SIM"
+              MOVE "SIM" TO TRANS-ACHADA
+              MOVE IX-TRANS TO IX-ACHADO.
+
+       VERIFICA-INCLUSAO-DUPLICADA.
+          PERFORM VARYING IX-TRANS FROM 1 BY 1
+              UNTIL IX-TRANS GREATER THAN QTD-TRANS
+              PERFORM TESTA-INCLUSAO-CONTRA-MESTRE.
+
+       TESTA-INCLUSAO-CONTRA-MESTRE.
+          IF TRANS-OPCAO (IX-TRANS) EQUAL "I"
+             AND TRANS-NUMERO (IX-TRANS) EQUAL NUMERO-SOCIO1
+             AND TRANS-DUPLICADA (IX-TRANS) EQUAL "NAO"
+                 MOVE "SIM" TO TRANS-DUPLICADA (IX-TRANS)
+                 DISPLAY "AVISO: INCLUSAO REJEITADA - SOCIO "
+                     NUMERO-SOCIO1 " JA EXISTE NO CADASTRO.".
+
+       APLICA-TRANS.
+          IF TRANS-OPCAO (IX-ACHADO) EQUAL "A"
+              MOVE NUMERO-SOCIO1      TO NUMERO-SOCION
+              MOVE CODIGO-PAGAMENTO1  TO CODIGO-PAGAMENTON
+              MOVE TRANS-NOME  (IX-ACHADO) TO NOME-SOCION
+              MOVE TRANS-VALOR (IX-ACHADO) TO VALOR-PAGAMENTON
+              MOVE TRANS-MESES (IX-ACHADO) TO MESES-ATRASON
+              MOVE TRANS-METODO (IX-ACHADO) TO METODO-PAGAMENTON
+              WRITE REG-SOCN
+              ADD 1 TO QTD-ALTERADOS
+          ELSE
+              ADD 1 TO QTD-EXCLUIDOS.
+
+       COPIA-MESTRE.
+          MOVE CODIGO-PAGAMENTO1 TO CODIGO-PAGAMENTON.
+          MOVE NUMERO-SOCIO1    TO NUMERO-SOCION.
+          MOVE NOME-SOCIO1      TO NOME-SOCION.
+          MOVE VALOR-PAGAMENTO1 TO VALOR-PAGAMENTON.
+          MOVE MESES-ATRASO1    TO MESES-ATRASON.
+          MOVE METODO-PAGAMENTO1 TO METODO-PAGAMENTON.
+          WRITE REG-SOCN.
+
+       GRAVA-INCLUSOES.
+          PERFORM VARYING IX-TRANS FROM 1 BY 1
+              UNTIL IX-TRANS GREATER THAN QTD-TRANS
+              IF TRANS-OPCAO (IX-TRANS) EQUAL "I"
+                 AND TRANS-DUPLICADA (IX-TRANS) EQUAL "NAO"
+                 MOVE TRANS-CODIGO (IX-TRANS) TO CODIGO-PAGAMENTON
+                 MOVE TRANS-NUMERO (IX-TRANS) TO NUMERO-SOCION
+                 MOVE TRANS-NOME   (IX-TRANS) TO NOME-SOCION
+                 MOVE TRANS-VALOR  (IX-TRANS) TO VALOR-PAGAMENTON
+                 MOVE TRANS-MESES  (IX-TRANS) TO MESES-ATRASON
+                 MOVE TRANS-METODO (IX-TRANS) TO METODO-PAGAMENTON
+                 WRITE REG-SOCN
+                 ADD 1 TO QTD-INCLUIDOS.
+
+       TERMINO.
+          DISPLAY " ".
+          DISPLAY "CADASTRO ATUALIZADO EM CADSOCN.DAT.".
+          DISPLAY "INCLUIDOS: " QTD-INCLUIDOS.
+          DISPLAY "ALTERADOS: " QTD-ALTERADOS.
+          DISPLAY "EXCLUIDOS: " QTD-EXCLUIDOS.
