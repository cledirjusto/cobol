@@ -15,48 +15,125 @@
        FILE-CONTROL.
            SELECT CADENT ASSIGN TO DISK
            ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CADORD ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORTWK ASSIGN TO DISK.
            SELECT RELSAI ASSIGN TO DISK.
+           SELECT OPTIONAL ARQPARM ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL LOGEXEC ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CTRL03 ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ARQEXC ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ARQPAY ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
 
        FD  CADENT
            LABEL RECORD ARE STANDARD
-           VALUE OF FILE-ID IS "CADENT.DAT".
+           VALUE OF FILE-ID IS NOME-CADENT.
+       01  REG-CLI-BRT.
+           02 CODIGO-BRT   PIC 9(07).
+           02 NOME-BRT	    PIC X(30).
+           02 SALARIO-BRT  PIC 9(5)V9(2).
+           02 SEXO-BRT     PIC X(1).
+           02 DEPTO-BRT    PIC 9(02).
+
+       FD  CADORD
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADORD.DAT".
        01  REG-CLI.
            02 CODIGO	  PIC 9(07).
            02 NOME-ENT	  PIC X(30).
            02 SALARIO     PIC 9(5)V9(2).
            02 SEXO	  PIC X(1).
-  
+           02 DEPTO-ENT   PIC 9(02).
+
+       SD  SORTWK.
+       01  REG-SORT.
+           02 CODIGO-SRT   PIC 9(07).
+           02 NOME-SRT     PIC X(30).
+           02 SALARIO-SRT  PIC 9(5)V9(2).
+           02 SEXO-SRT     PIC X(1).
+           02 DEPTO-SRT    PIC 9(02).
+
        FD  RELSAI
            LABEL RECORD IS OMITTED.
        01  REG-ATR     PIC X(80).
 
+       FD  ARQPARM
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "ARQPARM.DAT".
+       01  REG-PARM.
+           02 SALARIO-PARM  PIC 9(5)V9(2).
+           02 SEXO-PARM     PIC X(1).
+           02 CRIT-PARM     PIC X(1).
+
+       FD  LOGEXEC
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "LOGEXEC.DAT".
+       01 REG-LOG                       PIC X(73).
+
+       FD  CTRL03
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CTRL03.DAT".
+           01 REG-CTRL03.
+           02 TOTCLI-CTL                PIC 9(05).
+           02 TOTSAL-CTL                PIC 9(09)V9(02).
+
+       FD  ARQEXC
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADENT.EXC".
+       01  REG-EXC                      PIC X(61).
+
+       FD  ARQPAY
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "PAYAJUS.DAT".
+       01  REG-PAY.
+           02 PAY-CODIGO                PIC 9(07).
+           02 PAY-SALARIO               PIC 9(07)V9(02).
+
        WORKING-STORAGE SECTION.
+       77  CAMPO-INVALIDO PIC X(03) VALUE "NAO".
+       77  TOTAL-REJ      PIC 9(05) VALUE ZEROES.
        77  FIM-ARQ     PIC X(03) VALUE "NAO".
+       77  FIM-PARM    PIC X(03) VALUE "NAO".
        77  CT-LIN      PIC 9(02) VALUE 20.
        77  CT-PAG      PIC 9(02) VALUE ZEROES.
        77  TOTCLI      PIC 9(05) VALUE ZEROES.
        77  TOTSAL      PIC 9(09)V9(02).
+       77  LIMITE-SAL  PIC 9(5)V9(2) VALUE 5000.
+       77  SEXO-SEL    PIC X(1) VALUE "F".
+       77  DEPTO-ANT   PIC 9(02) VALUE ZEROES.
+       77  PRIMEIRO-REG PIC X(03) VALUE "SIM".
+       77  SUBCLI      PIC 9(05) VALUE ZEROES.
+       77  SUBSAL      PIC 9(09)V9(02) VALUE ZEROES.
+       77  CRIT-SEL    PIC X(1) VALUE "N".
+       77  TOTAL-LIDOS PIC 9(06) VALUE ZEROES.
+       77  DATA-SISTEMA-LOG PIC 9(08).
+       77  NOME-CADENT      PIC X(20) VALUE "CADENT.DAT".
+       77  HORA-SISTEMA-LOG PIC 9(08).
 
        01 CAB-01.
-          02 FILLER    PIC X(70) VALUE SPACES.
-          02 FILLER    PIC X(05) VALUE "PAG. ".
-          02 VAR-PAG   PIC 99.
-          02 FILLER    PIC X(03) VALUE SPACES.
+          02 FILLER    PIC X(51) VALUE SPACES.
+          COPY CABPAG.
 
        01 CAB-02.
           02 FILLER    PIC X(21) VALUE SPACES.
           02 FILLER    PIC X(25) VALUE "LISTAGEM DOS CLIENTES DO ".
-          02 FILLER    PIC X(13) VALUE "SEXO FEMININO".
-          02 FILLER    PIC X(21) VALUE SPACES.
+          02 DESCR-SEXO PIC X(14) VALUE "SEXO FEMININO".
+          02 FILLER    PIC X(20) VALUE SPACES.
 
        01 CAB-03.
           02 FILLER    PIC X(23) VALUE SPACES.
           02 FILLER    PIC X(23) VALUE "COM SALARIOS SUPERIORES".
-          02 FILLER    PIC X(11) VALUE " A 5.000,00".
-          02 FILLER    PIC X(23) VALUE SPACES.
+          02 FILLER    PIC X(03) VALUE " A ".
+          02 LIMITE-ED PIC ZZ.ZZZ,99.
+          02 FILLER    PIC X(22) VALUE SPACES.
        
        01 CAB-04.
           02 FILLER    PIC X(10)  VALUE SPACES.
@@ -75,8 +152,20 @@
 
        01 CAB-06.
           02 FILLER    PIC X(19) VALUE "Total de Salarios: ".
-          02 TOTSA     PIC 9(09)V9(02).
-          02 FILLER    PIC X(50) VALUE SPACES.
+          02 TOTSA     PIC ZZZ.ZZZ.ZZ9,99.
+          02 FILLER    PIC X(43) VALUE SPACES.
+
+       01 CAB-07.
+          02 FILLER    PIC X(10)  VALUE SPACES.
+          02 FILLER    PIC X(16)  VALUE "SUBTOTAL DEPTO: ".
+          02 DEP-SUB   PIC 9(02).
+          02 FILLER    PIC X(03)  VALUE SPACES.
+          02 FILLER    PIC X(10)  VALUE "CLIENTES: ".
+          02 SUBCL     PIC 9(05).
+          02 FILLER    PIC X(03)  VALUE SPACES.
+          02 FILLER    PIC X(10)  VALUE "SALARIOS: ".
+          02 SUBSA     PIC 9(09)V9(02).
+          02 FILLER    PIC X(10)  VALUE SPACES.
 
        01 DETALHE.
           02 FILLER    PIC X(10)  VALUE SPACES.
@@ -84,30 +173,117 @@
           02 FILLER    PIC X(05) VALUE SPACES.
           02 NOM       PIC X(30).
           02 FILLER    PIC X(10) VALUE SPACES.
-          02 SAL       PIC 9(5)V9(2).
+          02 SAL       PIC ZZ.ZZZ,99.
+          02 FILLER    PIC X(05) VALUE SPACES.
+          02 DEP       PIC 9(02).
+
+       01 LINHA-EXC.
+          02 EXC-CODIGO                PIC 9(07).
+          02 FILLER                    PIC X(02) VALUE SPACES.
+          02 EXC-NOME                  PIC X(30).
+          02 FILLER                    PIC X(02) VALUE SPACES.
+          02 EXC-MOTIVO                PIC X(20).
+
+       01 LINHA-LOG.
+          02 LOG-PROGRAMA              PIC X(08).
+          02 FILLER                    PIC X(01) VALUE SPACES.
+          02 LOG-DATA.
+             03 LOG-ANO                PIC 9(04).
+             03 FILLER                 PIC X(01) VALUE "-".
+             03 LOG-MES                PIC 9(02).
+             03 FILLER                 PIC X(01) VALUE "-".
+             03 LOG-DIA                PIC 9(02).
+          02 FILLER                    PIC X(01) VALUE SPACES.
+          02 LOG-HORA.
+             03 LOG-HH                 PIC 9(02).
+             03 FILLER                 PIC X(01) VALUE ":".
+             03 LOG-MI                 PIC 9(02).
+             03 FILLER                 PIC X(01) VALUE ":".
+             03 LOG-SS                 PIC 9(02).
+          02 FILLER                    PIC X(01) VALUE SPACES.
+          02 FILLER                    PIC X(05) VALUE "LIDOS".
+          02 FILLER                    PIC X(01) VALUE ":".
+          02 LOG-LIDOS                 PIC 9(06).
+          02 FILLER                    PIC X(01) VALUE SPACES.
+          02 LOG-ARQ1-NOME             PIC X(08).
+          02 FILLER                    PIC X(01) VALUE ":".
+          02 LOG-ARQ1-QTD              PIC 9(06).
+          02 FILLER                    PIC X(01) VALUE SPACES.
+          02 LOG-ARQ2-NOME             PIC X(08).
+          02 FILLER                    PIC X(01) VALUE ":".
+          02 LOG-ARQ2-QTD              PIC 9(06).
 
-       
        PROCEDURE             DIVISION.
        
        PGM-EX03.
+	  PERFORM OBTEM-PARAMETROS.
 	  PERFORM INICIO.
 	  PERFORM PRINCIPAL UNTIL FIM-ARQ EQUAL "SIM".
       	  PERFORM FIM.
 	  STOP RUN.
 
+       OBTEM-PARAMETROS.
+          ACCEPT NOME-CADENT FROM ENVIRONMENT "CADENT_DAT".
+          IF NOME-CADENT EQUAL SPACES OR NOME-CADENT EQUAL LOW-VALUES
+              MOVE "CADENT.DAT" TO NOME-CADENT.
+
        INICIO.
-          OPEN INPUT  CADENT
-               OUTPUT RELSAI.
+          PERFORM LEITURA-PARM.
+          PERFORM ORDENA-CADENT.
+          OPEN INPUT  CADORD
+               OUTPUT RELSAI
+                      ARQEXC
+                      ARQPAY.
 	  PERFORM LEITURA.
 
+       LEITURA-PARM.
+          OPEN INPUT ARQPARM.
+          READ ARQPARM AT END MOVE "SIM" TO FIM-PARM.
+          IF FIM-PARM NOT EQUAL "SIM"
+              MOVE SALARIO-PARM TO LIMITE-SAL
+              MOVE SEXO-PARM    TO SEXO-SEL
+              IF CRIT-PARM EQUAL "C"
+                  MOVE "C" TO CRIT-SEL.
+          CLOSE ARQPARM.
+
+       ORDENA-CADENT.
+          IF CRIT-SEL EQUAL "C"
+              SORT SORTWK ON ASCENDING KEY DEPTO-SRT CODIGO-SRT
+                  USING CADENT
+                  GIVING CADORD
+          ELSE
+              SORT SORTWK ON ASCENDING KEY DEPTO-SRT NOME-SRT
+                  USING CADENT
+                  GIVING CADORD.
+
        LEITURA.
-          READ CADENT AT END MOVE "SIM" TO FIM-ARQ.
+          READ CADORD AT END MOVE "SIM" TO FIM-ARQ.
 
        PRINCIPAL.
-          IF SALARIO NOT< 5000 and SEXO = "F"
-          PERFORM IMPRESSAO.
+          ADD 1 TO TOTAL-LIDOS.
+          PERFORM VALIDA-SALARIO.
+          IF CAMPO-INVALIDO EQUAL "SIM"
+              PERFORM GRAVA-EXCECAO
+          ELSE
+              IF SALARIO NOT< LIMITE-SAL and SEXO = SEXO-SEL
+                  PERFORM IMPRESSAO.
 	  PERFORM LEITURA.
 
+       VALIDA-SALARIO.
+          MOVE "NAO" TO CAMPO-INVALIDO.
+          IF SALARIO NOT NUMERIC
+              MOVE "SIM" TO CAMPO-INVALIDO
+          ELSE
+              IF SALARIO EQUAL ZEROES
+                  MOVE "SIM" TO CAMPO-INVALIDO.
+
+       GRAVA-EXCECAO.
+          ADD 1 TO TOTAL-REJ.
+          MOVE CODIGO TO EXC-CODIGO.
+          MOVE NOME-ENT TO EXC-NOME.
+          MOVE "SALARIO INVALIDO" TO EXC-MOTIVO.
+          WRITE REG-EXC FROM LINHA-EXC.
+
 
        IMPRESSAO.
           IF CT-LIN GREATER THAN 19
@@ -115,17 +291,46 @@
           PERFORM IMPDET.
 
        IMPDET.
+          IF PRIMEIRO-REG EQUAL "NAO" AND
+             DEPTO-ANT NOT EQUAL DEPTO-ENT
+              PERFORM QUEBRA-DEPTO.
+          MOVE "NAO" TO PRIMEIRO-REG.
+          MOVE DEPTO-ENT TO DEPTO-ANT.
           MOVE CODIGO TO COD.
           MOVE NOME-ENT TO NOM.
           MOVE SALARIO     TO SAL.
+          MOVE DEPTO-ENT   TO DEP.
           WRITE REG-ATR FROM DETALHE AFTER ADVANCING 1 LINE.
 	  ADD 1 TO CT-LIN.
           ADD 1 TO TOTCLI.
           ADD SALARIO TO TOTSAL.
+          ADD 1 TO SUBCLI.
+          ADD SALARIO TO SUBSAL.
+          MOVE CODIGO  TO PAY-CODIGO.
+          MOVE SALARIO TO PAY-SALARIO.
+          WRITE REG-PAY.
+
+       QUEBRA-DEPTO.
+          MOVE DEPTO-ANT TO DEP-SUB.
+          MOVE SUBCLI    TO SUBCL.
+          MOVE SUBSAL    TO SUBSA.
+          WRITE REG-ATR FROM CAB-07 AFTER ADVANCING 1 LINE.
+	  ADD 1 TO CT-LIN.
+          MOVE ZEROES TO SUBCLI.
+          MOVE ZEROES TO SUBSAL.
 
        CABECALHO.
 	  ADD 1 TO CT-PAG.
 	  MOVE CT-PAG TO VAR-PAG.
+          ACCEPT DATA-SISTEMA-LOG FROM DATE YYYYMMDD.
+          MOVE DATA-SISTEMA-LOG(7:2) TO CAB-DIA.
+          MOVE DATA-SISTEMA-LOG(5:2) TO CAB-MES.
+          MOVE DATA-SISTEMA-LOG(1:4) TO CAB-ANO.
+          IF SEXO-SEL EQUAL "F"
+              MOVE "SEXO FEMININO" TO DESCR-SEXO
+          ELSE
+              MOVE "SEXO MASCULINO" TO DESCR-SEXO.
+          MOVE LIMITE-SAL TO LIMITE-ED.
           MOVE SPACES TO REG-ATR.
           WRITE REG-ATR AFTER ADVANCING PAGE.
           WRITE REG-ATR FROM CAB-01 AFTER ADVANCING 1 LINE.
@@ -136,10 +341,39 @@
 
 
        FIM.
+          IF PRIMEIRO-REG EQUAL "NAO"
+              PERFORM QUEBRA-DEPTO.
           MOVE TOTCLI TO TOTCL.
           WRITE REG-ATR FROM CAB-05 AFTER ADVANCING 1 LINES.
           MOVE TOTSAL TO TOTSA.
           WRITE REG-ATR FROM CAB-06 AFTER ADVANCING 1 LINES.
-          CLOSE CADENT
-                RELSAI.
+          PERFORM GRAVA-LOG.
+          MOVE TOTCLI TO TOTCLI-CTL.
+          MOVE TOTSAL TO TOTSAL-CTL.
+          OPEN OUTPUT CTRL03.
+          WRITE REG-CTRL03.
+          CLOSE CTRL03.
+          CLOSE CADORD
+                RELSAI
+                ARQEXC
+                ARQPAY.
+
+       GRAVA-LOG.
+          ACCEPT DATA-SISTEMA-LOG FROM DATE YYYYMMDD.
+          ACCEPT HORA-SISTEMA-LOG FROM TIME.
+          MOVE "EX03"                 TO LOG-PROGRAMA.
+          MOVE DATA-SISTEMA-LOG(1:4)  TO LOG-ANO.
+          MOVE DATA-SISTEMA-LOG(5:2)  TO LOG-MES.
+          MOVE DATA-SISTEMA-LOG(7:2)  TO LOG-DIA.
+          MOVE HORA-SISTEMA-LOG(1:2)  TO LOG-HH.
+          MOVE HORA-SISTEMA-LOG(3:2)  TO LOG-MI.
+          MOVE HORA-SISTEMA-LOG(5:2)  TO LOG-SS.
+          MOVE TOTAL-LIDOS            TO LOG-LIDOS.
+          MOVE "RELSAI"               TO LOG-ARQ1-NOME.
+          MOVE TOTCLI                 TO LOG-ARQ1-QTD.
+          MOVE SPACES                 TO LOG-ARQ2-NOME.
+          MOVE ZEROES                 TO LOG-ARQ2-QTD.
+          OPEN EXTEND LOGEXEC.
+          WRITE REG-LOG FROM LINHA-LOG.
+          CLOSE LOGEXEC.
                       
