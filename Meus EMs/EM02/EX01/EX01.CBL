@@ -15,9 +15,17 @@
           FILE-CONTROL.
           SELECT CADSOC1 ASSIGN TO DISK
           ORGANIZATION IS LINE SEQUENTIAL.
-          SELECT CADSOC2 ASSIGN TO DISK          
+          SELECT CADSOC2 ASSIGN TO DISK
+          ORGANIZATION IS LINE SEQUENTIAL.
+          SELECT CADSOC3 ASSIGN TO DISK
           ORGANIZATION IS LINE SEQUENTIAL.
           SELECT RELSOCIO ASSIGN TO DISK.
+          SELECT OPTIONAL LOGEXEC ASSIGN TO DISK
+          ORGANIZATION IS LINE SEQUENTIAL.
+          SELECT CTRL01 ASSIGN TO DISK
+          ORGANIZATION IS LINE SEQUENTIAL.
+          SELECT OPTIONAL PARMPAG ASSIGN TO DISK
+          ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA    DIVISION.
        FILE SECTION.
@@ -30,6 +38,8 @@
           02 NUMERO-SOCIO1         PIC 9(06).
           02 NOME-SOCIO1           PIC X(30).
           02 VALOR-PAGAMENTO1      PIC 9(09)V9(02).
+          02 MESES-ATRASO1         PIC 9(02).
+          02 METODO-PAGAMENTO1     PIC 9(01).
   
        FD  CADSOC2
           LABEL RECORD ARE STANDARD
@@ -39,22 +49,66 @@
           02 NOME-SOCIO2           PIC X(30).
           02 VALOR-PAGAMENTO2      PIC 9(09)V9(02).
 
+       FD  CADSOC3
+          LABEL RECORD ARE STANDARD
+          VALUE OF FILE-ID IS "CADSOC3.DAT".
+          01 REG-SOC3.
+          02 NUMERO-SOCIO3         PIC 9(06).
+          02 NOME-SOCIO3           PIC X(30).
+          02 VALOR-PAGAMENTO3      PIC 9(09)V9(02).
+
        FD  RELSOCIO
           LABEL RECORD IS OMITTED.
-          01  REGSOCIO     PIC X(80).
+          01  REGSOCIO     PIC X(90).
+
+       FD  LOGEXEC
+          LABEL RECORD ARE STANDARD
+          VALUE OF FILE-ID IS "LOGEXEC.DAT".
+          01 REG-LOG                   PIC X(73).
+
+       FD  CTRL01
+          LABEL RECORD ARE STANDARD
+          VALUE OF FILE-ID IS "CTRL01.DAT".
+          01 REG-CTRL01.
+          02 TOTAL-SOCIOS-CTL          PIC 9(05).
+          02 VALOR-TOTAL-CTL           PIC 9(12)V9(02).
+
+       FD  PARMPAG
+          LABEL RECORD ARE STANDARD
+          VALUE OF FILE-ID IS "PARMPAG.DAT".
+          01 REG-PARMPAG.
+          02 LIMITE-LIN-PARM           PIC 9(02).
 
        WORKING-STORAGE SECTION.
        77  FIM-ARQ            PIC X(03) VALUE "NAO".
        77  CT-LIN             PIC 9(02) VALUE 30.
+       77  LIMITE-LIN         PIC 9(02) VALUE 29.
+       77  FIM-PARMPAG        PIC X(03) VALUE "NAO".
        77  CT-PAG             PIC 9(02) VALUE ZEROES.
        77  VALOR-TOTAL        PIC 9(12)V9(02) VALUE ZEROES.
-       77  TOTAL-SOCIOS       PIC 9(05) VALUE ZEROES. 
+       77  TOTAL-SOCIOS       PIC 9(05) VALUE ZEROES.
+       77  TAXA-JUROS         PIC 9V9(04) VALUE 0,02.
+       77  VALOR-JUROS        PIC 9(07)V9(02) VALUE ZEROES.
+       77  VALOR-COM-JUROS    PIC 9(09)V9(02) VALUE ZEROES.
+       77  VALOR-TOTAL-JUROS  PIC 9(12)V9(02) VALUE ZEROES.
+       77  TOTAL-LIDOS        PIC 9(05) VALUE ZEROES.
+       77  TOTAL-EMDIA        PIC 9(05) VALUE ZEROES.
+       77  TOTAL-CANCELADOS   PIC 9(05) VALUE ZEROES.
+       77  TOTAL-DINHEIRO     PIC 9(05) VALUE ZEROES.
+       77  TOTAL-TRANSF       PIC 9(05) VALUE ZEROES.
+       77  TOTAL-CARTAO       PIC 9(05) VALUE ZEROES.
+       77  DATA-SISTEMA-LOG   PIC 9(08).
+       77  HORA-SISTEMA-LOG   PIC 9(08).
+       77  DATA-BACKUP        PIC 9(08).
+
+       01 NOME-BAK-CADSOC2.
+          02 FILLER    PIC X(08) VALUE "CADSOC2.".
+          02 BAK-DATA  PIC 9(08).
+          02 FILLER    PIC X(04) VALUE ".BAK".
 
        01 CAB-01.
-          02 FILLER    PIC X(70) VALUE SPACES.          
-          02 FILLER    PIC X(05) VALUE "PAG. ".
-          02 VAR-PAG   PIC 99.
-          02 FILLER    PIC X(03) VALUE SPACES.
+          02 FILLER    PIC X(51) VALUE SPACES.
+          COPY CABPAG.
 
        01 CAB-02.
           02 FILLER    PIC X(80) VALUE SPACES.          
@@ -69,12 +123,18 @@
 
        01 CAB-05.
           02 FILLER    PIC X(05)  VALUE SPACES.
-          02 FILLER    PIC X(15)  VALUE "NUMERO DO SOCIO".
-          02 FILLER    PIC X(12)  VALUE SPACES.
-          02 FILLER    PIC X(13)  VALUE "NOME DO SOCIO".
-          02 FILLER    PIC X(12) VALUE SPACES.
-          02 FILLER    PIC X(18) VALUE "VALOR DO PAGAMENTO".
-          02 FILLER    PIC X(05)  VALUE SPACES.
+          02 FILLER    PIC X(06)  VALUE "NUMERO".
+          02 FILLER    PIC X(03)  VALUE SPACES.
+          02 FILLER    PIC X(30)  VALUE "NOME DO SOCIO".
+          02 FILLER    PIC X(01)  VALUE SPACES.
+          02 FILLER    PIC X(11)  VALUE "VALOR".
+          02 FILLER    PIC X(01)  VALUE SPACES.
+          02 FILLER    PIC X(09)  VALUE "JUROS".
+          02 FILLER    PIC X(01)  VALUE SPACES.
+          02 FILLER    PIC X(11)  VALUE "TOTAL C/J".
+          02 FILLER    PIC X(01)  VALUE SPACES.
+          02 FILLER    PIC X(09)  VALUE "SITUACAO".
+          02 FILLER    PIC X(01)  VALUE SPACES.
 
        01 CAB-06.
           02 FILLER    PIC X(80) VALUE SPACES. 
@@ -91,16 +151,86 @@
           02 FILLER    PIC X(03)  VALUE SPACES.
           02 ATRASADO  PIC 9(12)V9(02).
 
+       01 CAB-09.
+          02 FILLER    PIC X(05)  VALUE SPACES.
+          02 FILLER    PIC X(26)  VALUE "VALOR TOTAL C/ JUROS:    ".
+          02 ATRASADO-JR PIC 9(12)V9(02).
+
+       01 CAB-10.
+          02 FILLER    PIC X(05)  VALUE SPACES.
+          02 FILLER    PIC X(16)  VALUE "REGISTROS LIDOS:".
+          02 REG-LIDOS PIC 9(05).
+          02 FILLER    PIC X(03)  VALUE SPACES.
+          02 FILLER    PIC X(17)  VALUE "GRAVADOS CADSOC2:".
+          02 REG-EMDIA PIC 9(05).
+          02 FILLER    PIC X(03)  VALUE SPACES.
+          02 FILLER    PIC X(11)  VALUE "ATRASADOS:".
+          02 REG-ATRAS PIC 9(05).
+          02 FILLER    PIC X(03)  VALUE SPACES.
+          02 FILLER    PIC X(09)  VALUE "SITUACAO:".
+          02 REG-SIT   PIC X(11).
+
+       01 CAB-11.
+          02 FILLER      PIC X(05)  VALUE SPACES.
+          02 FILLER      PIC X(24)  VALUE "GRAVADOS CADSOC3 (CANC):".
+          02 REG-CANC    PIC 9(05).
+
+       01 CAB-12.
+          02 FILLER      PIC X(05)  VALUE SPACES.
+          02 FILLER      PIC X(10)  VALUE "DINHEIRO: ".
+          02 REG-DINH    PIC 9(05).
+          02 FILLER      PIC X(03)  VALUE SPACES.
+          02 FILLER      PIC X(14)  VALUE "TRANSFERENCIA:".
+          02 REG-TRANSF  PIC 9(05).
+          02 FILLER      PIC X(03)  VALUE SPACES.
+          02 FILLER      PIC X(08)  VALUE "CARTAO: ".
+          02 REG-CARTAO  PIC 9(05).
+
 
        01 DETALHE.
           02 FILLER    PIC X(05) VALUE SPACES.
           02 NUM       PIC 9(06).
-          02 FILLER    PIC X(21) VALUE SPACES.
+          02 FILLER    PIC X(03) VALUE SPACES.
           02 NOM       PIC X(30).
           02 FILLER    PIC X(1) VALUE SPACES.
           02 VALOR     PIC 9(09)V9(02).
           02 FILLER    PIC X(1) VALUE SPACES.
- 
+          02 JUR       PIC 9(07)V9(02).
+          02 FILLER    PIC X(1) VALUE SPACES.
+          02 VALCJ     PIC 9(09)V9(02).
+          02 FILLER    PIC X(1) VALUE SPACES.
+          02 SIT       PIC X(09).
+          02 FILLER    PIC X(1) VALUE SPACES.
+
+       01 LINHA-LOG.
+          02 LOG-PROGRAMA              PIC X(08).
+          02 FILLER                    PIC X(01) VALUE SPACES.
+          02 LOG-DATA.
+             03 LOG-ANO                PIC 9(04).
+             03 FILLER                 PIC X(01) VALUE "-".
+             03 LOG-MES                PIC 9(02).
+             03 FILLER                 PIC X(01) VALUE "-".
+             03 LOG-DIA                PIC 9(02).
+          02 FILLER                    PIC X(01) VALUE SPACES.
+          02 LOG-HORA.
+             03 LOG-HH                 PIC 9(02).
+             03 FILLER                 PIC X(01) VALUE ":".
+             03 LOG-MI                 PIC 9(02).
+             03 FILLER                 PIC X(01) VALUE ":".
+             03 LOG-SS                 PIC 9(02).
+          02 FILLER                    PIC X(01) VALUE SPACES.
+          02 FILLER                    PIC X(05) VALUE "LIDOS".
+          02 FILLER                    PIC X(01) VALUE ":".
+          02 LOG-LIDOS                 PIC 9(06).
+          02 FILLER                    PIC X(01) VALUE SPACES.
+          02 LOG-ARQ1-NOME             PIC X(08).
+          02 FILLER                    PIC X(01) VALUE ":".
+          02 LOG-ARQ1-QTD              PIC 9(06).
+          02 FILLER                    PIC X(01) VALUE SPACES.
+          02 LOG-ARQ2-NOME             PIC X(08).
+          02 FILLER                    PIC X(01) VALUE ":".
+          02 LOG-ARQ2-QTD              PIC 9(06).
+
        PROCEDURE DIVISION.
        
        PGM-EX01.
@@ -110,48 +240,113 @@
 	  STOP RUN.
 
        INICIO.
+          PERFORM BACKUP-CADSOC2.
           OPEN INPUT  CADSOC1
                OUTPUT CADSOC2
+                      CADSOC3
                       RELSOCIO.
+          PERFORM LEITURA-PARMPAG.
        PERFORM LEITURA.
 
+       BACKUP-CADSOC2.
+          ACCEPT DATA-BACKUP FROM DATE YYYYMMDD.
+          MOVE DATA-BACKUP TO BAK-DATA.
+          CALL "CBL_RENAME_FILE" USING "CADSOC2.DAT" NOME-BAK-CADSOC2.
+
+       LEITURA-PARMPAG.
+          OPEN INPUT PARMPAG.
+          READ PARMPAG AT END MOVE "SIM" TO FIM-PARMPAG.
+          IF FIM-PARMPAG NOT EQUAL "SIM"
+              MOVE LIMITE-LIN-PARM TO LIMITE-LIN.
+          CLOSE PARMPAG.
+
        LEITURA.
           READ CADSOC1 AT END MOVE "SIM" TO FIM-ARQ.
 
        PRINCIPAL.
+          ADD 1 TO TOTAL-LIDOS.
+          PERFORM TOTALIZA-METODO.
           PERFORM VERIFICACAO.
 	  PERFORM LEITURA.
 
+       TOTALIZA-METODO.
+          IF METODO-PAGAMENTO1 EQUAL 1
+              ADD 1 TO TOTAL-DINHEIRO
+          ELSE
+          IF METODO-PAGAMENTO1 EQUAL 2
+              ADD 1 TO TOTAL-TRANSF
+          ELSE
+          IF METODO-PAGAMENTO1 EQUAL 3
+              ADD 1 TO TOTAL-CARTAO.
+
        VERIFICACAO.
           IF CODIGO-PAGAMENTO1 EQUAL TO 01
               PERFORM EMDIA.
           IF CODIGO-PAGAMENTO1 EQUAL TO 02
               PERFORM IMPRESSAO.
+          IF CODIGO-PAGAMENTO1 EQUAL TO 03
+              PERFORM CANCELADO.
 
        EMDIA.
           MOVE NUMERO-SOCIO1 TO NUMERO-SOCIO2.
           MOVE NOME-SOCIO1 TO NOME-SOCIO2.
           MOVE VALOR-PAGAMENTO1 TO VALOR-PAGAMENTO2.
           WRITE REG-SOC2.
+          ADD 1 TO TOTAL-EMDIA.
+
+       CANCELADO.
+          MOVE NUMERO-SOCIO1 TO NUMERO-SOCIO3.
+          MOVE NOME-SOCIO1 TO NOME-SOCIO3.
+          MOVE VALOR-PAGAMENTO1 TO VALOR-PAGAMENTO3.
+          WRITE REG-SOC3.
+          ADD 1 TO TOTAL-CANCELADOS.
 
 
        IMPRESSAO.
-          IF CT-LIN GREATER THAN 29
+          IF CT-LIN GREATER THAN LIMITE-LIN
 	      PERFORM CABECALHO.
               PERFORM IMPDET.
 
        IMPDET.
+          PERFORM CALCULA-JUROS.
           MOVE NUMERO-SOCIO1 TO NUM.
           MOVE NOME-SOCIO1   TO NOM.
           MOVE VALOR-PAGAMENTO1 TO VALOR.
+          MOVE VALOR-JUROS TO JUR.
+          MOVE VALOR-COM-JUROS TO VALCJ.
           ADD 1 TO TOTAL-SOCIOS.
           ADD VALOR-PAGAMENTO1 TO VALOR-TOTAL.
+          ADD VALOR-COM-JUROS TO VALOR-TOTAL-JUROS.
           WRITE REGSOCIO FROM DETALHE AFTER ADVANCING 1 LINE.
 	  ADD 1 TO CT-LIN.
 
+       CALCULA-JUROS.
+          COMPUTE VALOR-JUROS =
+              VALOR-PAGAMENTO1 * TAXA-JUROS * MESES-ATRASO1.
+          ADD VALOR-PAGAMENTO1 VALOR-JUROS GIVING VALOR-COM-JUROS.
+          IF MESES-ATRASO1 NOT< 3
+              MOVE "COBRANCA" TO SIT
+          ELSE
+              MOVE "1 CICLO" TO SIT.
+
+       CONFERE-TOTAIS.
+          MOVE TOTAL-LIDOS TO REG-LIDOS.
+          MOVE TOTAL-EMDIA TO REG-EMDIA.
+          MOVE TOTAL-SOCIOS TO REG-ATRAS.
+          MOVE TOTAL-CANCELADOS TO REG-CANC.
+          IF TOTAL-LIDOS EQUAL TO
+             TOTAL-EMDIA + TOTAL-SOCIOS + TOTAL-CANCELADOS
+              MOVE "OK"          TO REG-SIT
+          ELSE
+              MOVE "DIVERGENCIA" TO REG-SIT.
+
        CABECALHO.
 	  ADD 1 TO CT-PAG.
 	  MOVE CT-PAG TO VAR-PAG.
+          ACCEPT DATA-SISTEMA-LOG FROM DATE YYYYMMDD.
+          MOVE DATA-SISTEMA-LOG(7:2) TO CAB-DIA.
+          MOVE DATA-SISTEMA-LOG(5:2) TO CAB-MES.
+          MOVE DATA-SISTEMA-LOG(1:4) TO CAB-ANO.
           MOVE SPACES TO REGSOCIO.
           WRITE REGSOCIO AFTER ADVANCING PAGE.
           WRITE REGSOCIO FROM CAB-01 AFTER ADVANCING 1 LINE.
@@ -169,7 +364,42 @@
           WRITE REGSOCIO FROM CAB-07 AFTER ADVANCING 1 LINES.
           MOVE VALOR-TOTAL TO ATRASADO.
           WRITE REGSOCIO FROM CAB-08 AFTER ADVANCING 1 LINES.
+          MOVE VALOR-TOTAL-JUROS TO ATRASADO-JR.
+          WRITE REGSOCIO FROM CAB-09 AFTER ADVANCING 1 LINES.
+          PERFORM CONFERE-TOTAIS.
+          WRITE REGSOCIO FROM CAB-10 AFTER ADVANCING 1 LINES.
+          WRITE REGSOCIO FROM CAB-11 AFTER ADVANCING 1 LINES.
+          MOVE TOTAL-DINHEIRO TO REG-DINH.
+          MOVE TOTAL-TRANSF   TO REG-TRANSF.
+          MOVE TOTAL-CARTAO   TO REG-CARTAO.
+          WRITE REGSOCIO FROM CAB-12 AFTER ADVANCING 1 LINES.
+          PERFORM GRAVA-LOG.
+          MOVE TOTAL-SOCIOS TO TOTAL-SOCIOS-CTL.
+          MOVE VALOR-TOTAL  TO VALOR-TOTAL-CTL.
+          OPEN OUTPUT CTRL01.
+          WRITE REG-CTRL01.
+          CLOSE CTRL01.
           CLOSE CADSOC1
                 CADSOC2
+                CADSOC3
                 RELSOCIO.
+
+       GRAVA-LOG.
+          ACCEPT DATA-SISTEMA-LOG FROM DATE YYYYMMDD.
+          ACCEPT HORA-SISTEMA-LOG FROM TIME.
+          MOVE "EX01"                 TO LOG-PROGRAMA.
+          MOVE DATA-SISTEMA-LOG(1:4)  TO LOG-ANO.
+          MOVE DATA-SISTEMA-LOG(5:2)  TO LOG-MES.
+          MOVE DATA-SISTEMA-LOG(7:2)  TO LOG-DIA.
+          MOVE HORA-SISTEMA-LOG(1:2)  TO LOG-HH.
+          MOVE HORA-SISTEMA-LOG(3:2)  TO LOG-MI.
+          MOVE HORA-SISTEMA-LOG(5:2)  TO LOG-SS.
+          MOVE TOTAL-LIDOS            TO LOG-LIDOS.
+          MOVE "CADSOC2"              TO LOG-ARQ1-NOME.
+          MOVE TOTAL-EMDIA            TO LOG-ARQ1-QTD.
+          MOVE "RELSOCIO"             TO LOG-ARQ2-NOME.
+          MOVE TOTAL-SOCIOS           TO LOG-ARQ2-QTD.
+          OPEN EXTEND LOGEXEC.
+          WRITE REG-LOG FROM LINHA-LOG.
+          CLOSE LOGEXEC.
         
