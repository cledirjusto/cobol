@@ -0,0 +1,237 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.	EX04.
+       AUTHOR.          CLEDIR JUSTO.
+       INSTALLATION.   	FATEC-SP.
+       DATE-WRITTEN.   	08/08/2026.
+       DATE-COMPILED.
+       SECURITY. APENAS O AUTOR PODE MODIFICA-LO.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-PC.
+       OBJECT-COMPUTER. IBM-PC.
+       SPECIAL-NAMES.   DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADENT ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CADBAI ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORTWK ASSIGN TO DISK.
+           SELECT RELBAI ASSIGN TO DISK.
+           SELECT OPTIONAL ARQPARB ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CADENT
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADENT.DAT".
+       01  REG-CLI-BRT.
+           02 CODIGO-BRT   PIC 9(07).
+           02 NOME-BRT	    PIC X(30).
+           02 SALARIO-BRT  PIC 9(5)V9(2).
+           02 SEXO-BRT     PIC X(1).
+           02 DEPTO-BRT    PIC 9(02).
+
+       FD  CADBAI
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADBAI.DAT".
+       01  REG-CLI.
+           02 CODIGO	  PIC 9(07).
+           02 NOME-ENT	  PIC X(30).
+           02 SALARIO     PIC 9(5)V9(2).
+           02 SEXO	  PIC X(1).
+           02 DEPTO-ENT   PIC 9(02).
+
+       SD  SORTWK.
+       01  REG-SORT.
+           02 CODIGO-SRT   PIC 9(07).
+           02 NOME-SRT     PIC X(30).
+           02 SALARIO-SRT  PIC 9(5)V9(2).
+           02 SEXO-SRT     PIC X(1).
+           02 DEPTO-SRT    PIC 9(02).
+
+       FD  RELBAI
+           LABEL RECORD IS OMITTED.
+       01  REG-ATR     PIC X(80).
+
+       FD  ARQPARB
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "ARQPARB.DAT".
+       01  REG-PARM.
+           02 PISO-PARM     PIC 9(5)V9(2).
+           02 CRIT-PARM     PIC X(1).
+
+       WORKING-STORAGE SECTION.
+       77  FIM-ARQ     PIC X(03) VALUE "NAO".
+       77  FIM-PARM    PIC X(03) VALUE "NAO".
+       77  CT-LIN      PIC 9(02) VALUE 20.
+       77  CT-PAG      PIC 9(02) VALUE ZEROES.
+       77  TOTCLI      PIC 9(05) VALUE ZEROES.
+       77  TOTSAL      PIC 9(09)V9(02).
+       77  PISO-SAL    PIC 9(5)V9(2) VALUE 1000.
+       77  DEPTO-ANT   PIC 9(02) VALUE ZEROES.
+       77  PRIMEIRO-REG PIC X(03) VALUE "SIM".
+       77  SUBCLI      PIC 9(05) VALUE ZEROES.
+       77  SUBSAL      PIC 9(09)V9(02) VALUE ZEROES.
+       77  CRIT-SEL    PIC X(1) VALUE "N".
+
+       01 CAB-01.
+          02 FILLER    PIC X(70) VALUE SPACES.
+          02 FILLER    PIC X(05) VALUE "PAG. ".
+          02 VAR-PAG   PIC 99.
+          02 FILLER    PIC X(03) VALUE SPACES.
+
+       01 CAB-02.
+          02 FILLER    PIC X(19) VALUE SPACES.
+          02 FILLER    PIC X(29) VALUE "LISTAGEM DOS CLIENTES COM    ".
+          02 FILLER    PIC X(11) VALUE "SALARIO ATE".
+          02 FILLER    PIC X(21) VALUE SPACES.
+
+       01 CAB-03.
+          02 FILLER    PIC X(31) VALUE SPACES.
+          02 FILLER    PIC X(18) VALUE "INFERIOR A ".
+          02 PISO-ED   PIC ZZ.ZZZ,99.
+          02 FILLER    PIC X(22) VALUE SPACES.
+
+       01 CAB-04.
+          02 FILLER    PIC X(10)  VALUE SPACES.
+          02 FILLER    PIC X(6)  VALUE "CODIGO".
+          02 FILLER    PIC X(14) VALUE SPACES.
+          02 FILLER    PIC X(4)  VALUE "NOME".
+          02 FILLER    PIC X(26) VALUE SPACES.
+          02 FILLER    PIC X(07) VALUE "SALARIO".
+          02 FILLER    PIC X(13)  VALUE SPACES.
+
+       01 CAB-05.
+          02 FILLER    PIC X(18) VALUE "Total de Clientes ".
+          02 FILLER    PIC X(11) VALUE "impressos: ".
+          02 TOTCL     PIC 9(04).
+          02 FILLER    PIC X(47) VALUE SPACES.
+
+       01 CAB-06.
+          02 FILLER    PIC X(19) VALUE "Total de Salarios: ".
+          02 TOTSA     PIC 9(09)V9(02).
+          02 FILLER    PIC X(50) VALUE SPACES.
+
+       01 CAB-07.
+          02 FILLER    PIC X(10)  VALUE SPACES.
+          02 FILLER    PIC X(16)  VALUE "SUBTOTAL DEPTO: ".
+          02 DEP-SUB   PIC 9(02).
+          02 FILLER    PIC X(03)  VALUE SPACES.
+          02 FILLER    PIC X(10)  VALUE "CLIENTES: ".
+          02 SUBCL     PIC 9(05).
+          02 FILLER    PIC X(03)  VALUE SPACES.
+          02 FILLER    PIC X(10)  VALUE "SALARIOS: ".
+          02 SUBSA     PIC 9(09)V9(02).
+          02 FILLER    PIC X(10)  VALUE SPACES.
+
+       01 DETALHE.
+          02 FILLER    PIC X(10)  VALUE SPACES.
+          02 COD       PIC 9(07).
+          02 FILLER    PIC X(05) VALUE SPACES.
+          02 NOM       PIC X(30).
+          02 FILLER    PIC X(10) VALUE SPACES.
+          02 SAL       PIC 9(5)V9(2).
+          02 FILLER    PIC X(05) VALUE SPACES.
+          02 DEP       PIC 9(02).
+
+
+       PROCEDURE             DIVISION.
+
+       PGM-EX04.
+	  PERFORM INICIO.
+	  PERFORM PRINCIPAL UNTIL FIM-ARQ EQUAL "SIM".
+      	  PERFORM FIM.
+	  STOP RUN.
+
+       INICIO.
+          PERFORM LEITURA-PARM.
+          PERFORM ORDENA-CADENT.
+          OPEN INPUT  CADBAI
+               OUTPUT RELBAI.
+	  PERFORM LEITURA.
+
+       LEITURA-PARM.
+          OPEN INPUT ARQPARB.
+          READ ARQPARB AT END MOVE "SIM" TO FIM-PARM.
+          IF FIM-PARM NOT EQUAL "SIM"
+              MOVE PISO-PARM TO PISO-SAL
+              IF CRIT-PARM EQUAL "C"
+                  MOVE "C" TO CRIT-SEL.
+          CLOSE ARQPARB.
+
+       ORDENA-CADENT.
+          IF CRIT-SEL EQUAL "C"
+              SORT SORTWK ON ASCENDING KEY DEPTO-SRT CODIGO-SRT
+                  USING CADENT
+                  GIVING CADBAI
+          ELSE
+              SORT SORTWK ON ASCENDING KEY DEPTO-SRT NOME-SRT
+                  USING CADENT
+                  GIVING CADBAI.
+
+       LEITURA.
+          READ CADBAI AT END MOVE "SIM" TO FIM-ARQ.
+
+       PRINCIPAL.
+          IF SALARIO LESS THAN PISO-SAL
+          PERFORM IMPRESSAO.
+	  PERFORM LEITURA.
+
+
+       IMPRESSAO.
+          IF CT-LIN GREATER THAN 19
+	      PERFORM CABECALHO.
+          PERFORM IMPDET.
+
+       IMPDET.
+          IF PRIMEIRO-REG EQUAL "NAO" AND
+             DEPTO-ANT NOT EQUAL DEPTO-ENT
+              PERFORM QUEBRA-DEPTO.
+          MOVE "NAO" TO PRIMEIRO-REG.
+          MOVE DEPTO-ENT TO DEPTO-ANT.
+          MOVE CODIGO TO COD.
+          MOVE NOME-ENT TO NOM.
+          MOVE SALARIO     TO SAL.
+          MOVE DEPTO-ENT   TO DEP.
+          WRITE REG-ATR FROM DETALHE AFTER ADVANCING 1 LINE.
+	  ADD 1 TO CT-LIN.
+          ADD 1 TO TOTCLI.
+          ADD SALARIO TO TOTSAL.
+          ADD 1 TO SUBCLI.
+          ADD SALARIO TO SUBSAL.
+
+       QUEBRA-DEPTO.
+          MOVE DEPTO-ANT TO DEP-SUB.
+          MOVE SUBCLI    TO SUBCL.
+          MOVE SUBSAL    TO SUBSA.
+          WRITE REG-ATR FROM CAB-07 AFTER ADVANCING 1 LINE.
+	  ADD 1 TO CT-LIN.
+          MOVE ZEROES TO SUBCLI.
+          MOVE ZEROES TO SUBSAL.
+
+       CABECALHO.
+	  ADD 1 TO CT-PAG.
+	  MOVE CT-PAG TO VAR-PAG.
+          MOVE PISO-SAL TO PISO-ED.
+          MOVE SPACES TO REG-ATR.
+          WRITE REG-ATR AFTER ADVANCING PAGE.
+          WRITE REG-ATR FROM CAB-01 AFTER ADVANCING 1 LINE.
+          WRITE REG-ATR FROM CAB-02 AFTER ADVANCING 1 LINES.
+	  WRITE REG-ATR FROM CAB-03 AFTER ADVANCING 1 LINES.
+          WRITE REG-ATR FROM CAB-04 AFTER ADVANCING 2 LINES.
+	  MOVE ZEROES TO CT-LIN.
+
+
+       FIM.
+          IF PRIMEIRO-REG EQUAL "NAO"
+              PERFORM QUEBRA-DEPTO.
+          MOVE TOTCLI TO TOTCL.
+          WRITE REG-ATR FROM CAB-05 AFTER ADVANCING 1 LINES.
+          MOVE TOTSAL TO TOTSA.
+          WRITE REG-ATR FROM CAB-06 AFTER ADVANCING 1 LINES.
+          CLOSE CADBAI
+                RELBAI.
