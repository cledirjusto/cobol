@@ -0,0 +1,123 @@
+       IDENTIFICATION DIVISION.
+          PROGRAM-ID.      EX07.
+          AUTHOR.   CLEDIR JUSTO.
+          INSTALLATION.   	FATEC-SP.
+          DATE-WRITTEN.   	08/08/2026.
+          DATE-COMPILED.
+          SECURITY. APENAS O AUTOR PODE MODIFICA-LO.
+
+       ENVIRONMENT    DIVISION.
+       CONFIGURATION SECTION.
+          SOURCE-COMPUTER. IBM-PC.
+          OBJECT-COMPUTER. IBM-PC.
+          SPECIAL-NAMES.   DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+          FILE-CONTROL.
+          SELECT ARQALU ASSIGN TO DISK
+          ORGANIZATION IS INDEXED
+          ACCESS MODE IS DYNAMIC
+          RECORD KEY IS MATRICULA-ENT.
+
+       DATA    DIVISION.
+       FILE SECTION.
+
+       FD  ARQALU
+          LABEL RECORD ARE STANDARD
+          VALUE OF FILE-ID IS "ARQALU.DAT".
+          01 REG-ALU.
+          02 MATRICULA-ENT.
+            03 MATR                    PIC 9(06).
+            03 DIGI                    PIC 9(01).
+          02 NOME-ENT                  PIC X(30).
+          02 NOTA1-ENT                 PIC 9(02)V9(02).
+          02 NOTA2-ENT                 PIC 9(02)V9(02).
+          02 NOTA3-ENT                 PIC 9(02)V9(02).
+          02 NOTA4-ENT                 PIC 9(02)V9(02).
+          02 FALTAS-ENT                PIC 9(02).
+          02 SEXO-ENT                  PIC X(01).
+          02 REPETENTE-ENT             PIC X(01).
+
+       WORKING-STORAGE SECTION.
+       77  MATR-BUSCA         PIC 9(06).
+       77  DIGI-BUSCA         PIC 9(01).
+       77  NAO-ACHOU          PIC X(03) VALUE "NAO".
+       77  RESP-CONTINUA      PIC X(01) VALUE "S".
+       77  SOMA               PIC 9(03).
+       77  MEDIA              PIC 9(02)V9(02).
+       77  APROVADO-EX07      PIC X(03) VALUE "NAO".
+       77  PESO-NOTA1         PIC 9(01) VALUE 1.
+       77  PESO-NOTA2         PIC 9(01) VALUE 1.
+       77  PESO-NOTA3         PIC 9(01) VALUE 2.
+       77  PESO-NOTA4         PIC 9(01) VALUE 1.
+       77  SOMA-PESOS         PIC 9(02) VALUE 5.
+
+       01  MATRICULA-BUSCA.
+           02 MATR-BUSCA-CH   PIC 9(06).
+           02 DIGI-BUSCA-CH   PIC 9(01).
+
+       LINKAGE SECTION.
+
+       PROCEDURE DIVISION.
+
+       PGM-EX07.
+          PERFORM INICIO.
+          PERFORM PRINCIPAL UNTIL RESP-CONTINUA EQUAL "N".
+          PERFORM TERMINO.
+          STOP RUN.
+
+       INICIO.
+          OPEN INPUT ARQALU.
+
+       PRINCIPAL.
+          PERFORM PEDE-MATRICULA.
+          PERFORM BUSCA-ALUNO.
+          IF NAO-ACHOU EQUAL "SIM"
+              DISPLAY "MATRICULA NAO ENCONTRADA."
+          ELSE
+              PERFORM CALCULA-MEDIA
+              PERFORM IMPRIME-BOLETIM.
+          DISPLAY "DESEJA CONSULTAR OUTRA MATRICULA (S/N)? ".
+          ACCEPT RESP-CONTINUA.
+
+       PEDE-MATRICULA.
+          DISPLAY "INFORME A MATRICULA (6 DIGITOS)......: ".
+          ACCEPT MATR-BUSCA.
+          DISPLAY "INFORME O DIGITO VERIFICADOR.........: ".
+          ACCEPT DIGI-BUSCA.
+          MOVE MATR-BUSCA TO MATR-BUSCA-CH.
+          MOVE DIGI-BUSCA TO DIGI-BUSCA-CH.
+
+       BUSCA-ALUNO.
+          MOVE "NAO" TO NAO-ACHOU.
+          MOVE MATRICULA-BUSCA TO MATRICULA-ENT.
+          READ ARQALU KEY IS MATRICULA-ENT
+              INVALID KEY MOVE "SIM" TO NAO-ACHOU.
+
+       CALCULA-MEDIA.
+          COMPUTE SOMA = (NOTA1-ENT * PESO-NOTA1)
+                       + (NOTA2-ENT * PESO-NOTA2)
+                       + (NOTA3-ENT * PESO-NOTA3)
+                       + (NOTA4-ENT * PESO-NOTA4).
+          DIVIDE SOMA BY SOMA-PESOS GIVING MEDIA.
+          CALL "APROVA" USING MEDIA FALTAS-ENT APROVADO-EX07.
+
+       IMPRIME-BOLETIM.
+          DISPLAY "-----------------------------------------------".
+          DISPLAY "HISTORICO ESCOLAR - CONSULTA INDIVIDUAL".
+          DISPLAY "-----------------------------------------------".
+          DISPLAY "MATRICULA...: " MATR-BUSCA "-" DIGI-BUSCA.
+          DISPLAY "NOME........: " NOME-ENT.
+          DISPLAY "NOTA 1......: " NOTA1-ENT.
+          DISPLAY "NOTA 2......: " NOTA2-ENT.
+          DISPLAY "NOTA 3......: " NOTA3-ENT.
+          DISPLAY "NOTA 4......: " NOTA4-ENT.
+          DISPLAY "FALTAS......: " FALTAS-ENT.
+          DISPLAY "MEDIA.......: " MEDIA.
+          IF APROVADO-EX07 EQUAL "SIM"
+              DISPLAY "SITUACAO....: APROVADO"
+          ELSE
+              DISPLAY "SITUACAO....: REPROVADO".
+          DISPLAY "-----------------------------------------------".
+
+       TERMINO.
+          CLOSE ARQALU.
