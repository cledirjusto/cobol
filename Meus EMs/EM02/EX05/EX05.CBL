@@ -14,27 +14,47 @@
        INPUT-OUTPUT SECTION.
           FILE-CONTROL.
           SELECT ARQALU ASSIGN TO DISK
-          ORGANIZATION IS LINE SEQUENTIAL.
-          SELECT ARQREP ASSIGN TO DISK          
+          ORGANIZATION IS INDEXED
+          ACCESS MODE IS DYNAMIC
+          RECORD KEY IS MATRICULA-ENT.
+          SELECT ARQREP ASSIGN TO DISK
           ORGANIZATION IS LINE SEQUENTIAL.
           SELECT RELAPROV ASSIGN TO DISK.
+          SELECT OPTIONAL ARQCKPT ASSIGN TO DISK
+          ORGANIZATION IS LINE SEQUENTIAL.
+          SELECT ARQAPCSV ASSIGN TO DISK
+          ORGANIZATION IS LINE SEQUENTIAL.
+          SELECT ARQEXC ASSIGN TO DISK
+          ORGANIZATION IS LINE SEQUENTIAL.
+          SELECT OPTIONAL LOGEXEC ASSIGN TO DISK
+          ORGANIZATION IS LINE SEQUENTIAL.
+          SELECT CTRL05 ASSIGN TO DISK
+          ORGANIZATION IS LINE SEQUENTIAL.
+          SELECT OPTIONAL PARMPAG ASSIGN TO DISK
+          ORGANIZATION IS LINE SEQUENTIAL.
+          SELECT ARQALER ASSIGN TO DISK
+          ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA    DIVISION.
        FILE SECTION.
 
        FD  ARQALU
           LABEL RECORD ARE STANDARD
-          VALUE OF FILE-ID IS "ARQALU.DAT".
+          VALUE OF FILE-ID IS NOME-ARQALU.
           01 REG-ALU.
           02 MATRICULA-ENT.
             03 MATR                    PIC 9(06).
             03 DIGI                    PIC 9(01).
+          02 MATRICULA-ENT-NUM REDEFINES MATRICULA-ENT
+                                        PIC 9(07).
           02 NOME-ENT                  PIC X(30).
           02 NOTA1-ENT                 PIC 9(02)V9(02).
           02 NOTA2-ENT                 PIC 9(02)V9(02).
           02 NOTA3-ENT                 PIC 9(02)V9(02).
+          02 NOTA4-ENT                 PIC 9(02)V9(02).
           02 FALTAS-ENT                PIC 9(02).
           02 SEXO-ENT                  PIC X(01).
+          02 REPETENTE-ENT             PIC X(01).
 
   
        FD  ARQREP
@@ -46,32 +66,138 @@
           02 NOTA1-SAI                 PIC 9(02)V9(02).
           02 NOTA2-SAI                 PIC 9(02)V9(02).
           02 NOTA3-SAI                 PIC 9(02)V9(02).
+          02 NOTA4-SAI                 PIC 9(02)V9(02).
           02 FALTAS-SAI                PIC 9(02).
           02 SEXO-SAI                  PIC X(01).
+          02 MOTIVO-SAI                PIC X(01).
+          02 REPETENTE-SAI             PIC X(01).
 
        FD  RELAPROV
           LABEL RECORD IS OMITTED.
           01  REGAPROV     PIC X(80).
 
+       FD  ARQCKPT
+          LABEL RECORD ARE STANDARD
+          VALUE OF FILE-ID IS "ARQCKPT.DAT".
+          01 REG-CKPT.
+          02 CONTADOR-CKPT             PIC 9(06).
+          02 TOTAPROV-CKPT             PIC 9(03).
+          02 MEDIAGERAL-CKPT           PIC 9(03)V9(02).
+          02 TOTAPROV-M-CKPT           PIC 9(03).
+          02 TOTAPROV-F-CKPT           PIC 9(03).
+          02 MEDIAGERAL-M-CKPT         PIC 9(03)V9(02).
+          02 MEDIAGERAL-F-CKPT         PIC 9(03)V9(02).
+          02 CONTADOR-REP-CKPT         PIC 9(06).
+          02 CONTADOR-ALER-CKPT        PIC 9(06).
+          02 CT-LIN-CKPT               PIC 9(02).
+          02 CT-PAG-CKPT               PIC 9(02).
+
+       FD  ARQAPCSV
+          LABEL RECORD ARE STANDARD
+          VALUE OF FILE-ID IS "RELAPROV.CSV".
+          01 REGCSV                    PIC X(48).
+
+       FD  ARQEXC
+          LABEL RECORD ARE STANDARD
+          VALUE OF FILE-ID IS "ARQALU.EXC".
+          01 REG-EXC                   PIC X(62).
+
+       FD  LOGEXEC
+          LABEL RECORD ARE STANDARD
+          VALUE OF FILE-ID IS "LOGEXEC.DAT".
+          01 REG-LOG                   PIC X(73).
+
+       FD  CTRL05
+          LABEL RECORD ARE STANDARD
+          VALUE OF FILE-ID IS "CTRL05.DAT".
+          01 REG-CTRL05.
+          02 TOTAPROV-CTL              PIC 9(03).
+          02 MEDIA-CTL                 PIC 9(03)V9(02).
+
+       FD  PARMPAG
+          LABEL RECORD ARE STANDARD
+          VALUE OF FILE-ID IS "PARMPAG.DAT".
+          01 REG-PARMPAG.
+          02 LIMITE-LIN-PARM           PIC 9(02).
+
+       FD  ARQALER
+          LABEL RECORD ARE STANDARD
+          VALUE OF FILE-ID IS "ARQALER.DAT".
+          01 REG-ALER                   PIC X(50).
+
        WORKING-STORAGE SECTION.
        77  FIM-ARQ            PIC X(03) VALUE "NAO".
        77  CT-LIN             PIC 9(02) VALUE 30.
+       77  LIMITE-LIN         PIC 9(02) VALUE 29.
+       77  FIM-PARMPAG        PIC X(03) VALUE "NAO".
        77  CT-PAG             PIC 9(02) VALUE ZEROES.
        77  SOMA               PIC 9(03).
        77  MEDIA              PIC 9(02)V9(02).
+       77  MEDIA-DIGITS       REDEFINES MEDIA PIC 9(04).
+       77  APROVADO-EX05      PIC X(03) VALUE "NAO".
+       77  PESO-NOTA1         PIC 9(01) VALUE 1.
+       77  PESO-NOTA2         PIC 9(01) VALUE 1.
+       77  PESO-NOTA3         PIC 9(01) VALUE 2.
+       77  PESO-NOTA4         PIC 9(01) VALUE 1.
+       77  SOMA-PESOS         PIC 9(02) VALUE 5.
        77  TOTAPROV           PIC 9(03) VALUE ZEROES.
        77  MEDIAGERAL         PIC 9(03)V9(02) VALUE ZEROES.
        77  MEDIATOT           PIC 9(03)V9(02) VALUE ZEROES.
+       77  TOTAPROV-M         PIC 9(03) VALUE ZEROES.
+       77  TOTAPROV-F         PIC 9(03) VALUE ZEROES.
+       77  MEDIAGERAL-M       PIC 9(03)V9(02) VALUE ZEROES.
+       77  MEDIAGERAL-F       PIC 9(03)V9(02) VALUE ZEROES.
+       77  MEDIATOT-M         PIC 9(03)V9(02) VALUE ZEROES.
+       77  MEDIATOT-F         PIC 9(03)V9(02) VALUE ZEROES.
+       77  CONTADOR-LIDOS     PIC 9(06) VALUE ZEROES.
+       77  CONTADOR-SKIP      PIC 9(06) VALUE ZEROES.
+       77  INTERVALO-CKPT     PIC 9(04) VALUE 0100.
+       77  QUOC-CKPT          PIC 9(06).
+       77  RESTO-CKPT         PIC 9(04).
+       77  FIM-CKPT           PIC X(03) VALUE "NAO".
+       77  FIM-VAL            PIC X(03) VALUE "NAO".
+       77  CAMPO-INVALIDO     PIC X(03) VALUE "NAO".
+       77  REGISTRO-INVALIDO  PIC X(03) VALUE "NAO".
+       77  CONTADOR-INVALIDOS PIC 9(04) VALUE ZEROES.
+       01 TABELA-INVALIDOS.
+          02 MAT-INVALIDOS OCCURS 9999 TIMES
+              INDEXED BY IX-INV
+              PIC 9(07).
+       77  CONTADOR-REP       PIC 9(06) VALUE ZEROES.
+       77  DATA-SISTEMA-LOG   PIC 9(08).
+       77  HORA-SISTEMA-LOG   PIC 9(08).
+       77  DATA-BACKUP        PIC 9(08).
+       77  CONTADOR-ALER      PIC 9(06) VALUE ZEROES.
+       77  LIMITE-FALTAS-MIN  PIC 9(02) VALUE 10.
+       77  NOME-ARQALU        PIC X(20) VALUE "ARQALU.DAT".
+
+       01 NOME-BAK-ARQREP.
+          02 FILLER    PIC X(07) VALUE "ARQREP.".
+          02 BAK-DATA  PIC 9(08).
+          02 FILLER    PIC X(04) VALUE ".BAK".
+
+       01 NOME-BAK-RELAPROV.
+          02 FILLER    PIC X(09) VALUE "RELAPROV.".
+          02 BAK-DATA  PIC 9(08).
+          02 FILLER    PIC X(04) VALUE ".BAK".
+
+       01 NOME-BAK-ARQAPCSV.
+          02 FILLER    PIC X(13) VALUE "RELAPROV.CSV.".
+          02 BAK-DATA  PIC 9(08).
+          02 FILLER    PIC X(04) VALUE ".BAK".
+
+       01 NOME-BAK-ARQALER.
+          02 FILLER    PIC X(12) VALUE "ARQALER.DAT.".
+          02 BAK-DATA  PIC 9(08).
+          02 FILLER    PIC X(04) VALUE ".BAK".
  
        01 CAB-01.
           02 FILLER    PIC X(21) VALUE SPACES.
           02 FILLER    PIC X(18) VALUE "RELACAO DE ALUNOS ".
           02 FILLER    PIC X(09) VALUE "APROVADOS".  
-          02 FILLER    PIC X(22) VALUE SPACES.       
-          02 FILLER    PIC X(05) VALUE "PAG. ".
-          02 VAR-PAG   PIC 99.
           02 FILLER    PIC X(03) VALUE SPACES.
-           
+          COPY CABPAG.
+
 
        01 CAB-02.
           02 FILLER    PIC X(05)  VALUE SPACES.
@@ -99,6 +225,22 @@
        01 CAB-05.
           02 FILLER    PIC X(80)  VALUE SPACES.
 
+       01 CAB-06.
+          02 FILLER      PIC X(05) VALUE SPACES.
+          02 FILLER      PIC X(20) VALUE "APROVADOS MASCULINO:".
+          02 TOTAPRO-M   PIC 9(05).
+          02 FILLER      PIC X(03) VALUE SPACES.
+          02 FILLER      PIC X(06) VALUE "MEDIA:".
+          02 MEDIAGERA-M PIC 9(03)V9(02).
+
+       01 CAB-07.
+          02 FILLER      PIC X(05) VALUE SPACES.
+          02 FILLER      PIC X(20) VALUE "APROVADOS FEMININO: ".
+          02 TOTAPRO-F   PIC 9(05).
+          02 FILLER      PIC X(03) VALUE SPACES.
+          02 FILLER      PIC X(06) VALUE "MEDIA:".
+          02 MEDIAGERA-F PIC 9(03)V9(02).
+
 
        01 DETALHE.
           02 FILLER    PIC X(05) VALUE SPACES.
@@ -112,55 +254,294 @@
           02 FILLER    PIC X(5) VALUE SPACES.
           02 FALT      PIC 9(02).
           02 FILLER    PIC X(5) VALUE SPACES.
- 
+
+       01 LINHA-CSV.
+          02 CSV-MAT       PIC 9(06).
+          02 FILLER        PIC X(01) VALUE "-".
+          02 CSV-DIG       PIC 9(01).
+          02 FILLER        PIC X(01) VALUE ",".
+          02 CSV-NOME      PIC X(30).
+          02 FILLER        PIC X(01) VALUE ",".
+          02 CSV-MEDIA-INT PIC Z9.
+          02 FILLER        PIC X(01) VALUE ".".
+          02 CSV-MEDIA-DEC PIC 99.
+          02 FILLER        PIC X(01) VALUE ",".
+          02 CSV-FALTAS    PIC Z9.
+
+       01 LINHA-CSV-CAB  PIC X(48) VALUE
+          "MATRICULA,NOME,MEDIA,FALTAS".
+
+       01 LINHA-EXC.
+          02 EXC-MAT                   PIC 9(06).
+          02 FILLER                    PIC X(01) VALUE "-".
+          02 EXC-DIG                   PIC 9(01).
+          02 FILLER                    PIC X(02) VALUE SPACES.
+          02 EXC-NOME                  PIC X(30).
+          02 FILLER                    PIC X(02) VALUE SPACES.
+          02 EXC-MOTIVO                PIC X(20).
+
+       01 LINHA-LOG.
+          02 LOG-PROGRAMA              PIC X(08).
+          02 FILLER                    PIC X(01) VALUE SPACES.
+          02 LOG-DATA.
+             03 LOG-ANO                PIC 9(04).
+             03 FILLER                 PIC X(01) VALUE "-".
+             03 LOG-MES                PIC 9(02).
+             03 FILLER                 PIC X(01) VALUE "-".
+             03 LOG-DIA                PIC 9(02).
+          02 FILLER                    PIC X(01) VALUE SPACES.
+          02 LOG-HORA.
+             03 LOG-HH                 PIC 9(02).
+             03 FILLER                 PIC X(01) VALUE ":".
+             03 LOG-MI                 PIC 9(02).
+             03 FILLER                 PIC X(01) VALUE ":".
+             03 LOG-SS                 PIC 9(02).
+          02 FILLER                    PIC X(01) VALUE SPACES.
+          02 FILLER                    PIC X(05) VALUE "LIDOS".
+          02 FILLER                    PIC X(01) VALUE ":".
+          02 LOG-LIDOS                 PIC 9(06).
+          02 FILLER                    PIC X(01) VALUE SPACES.
+          02 LOG-ARQ1-NOME             PIC X(08).
+          02 FILLER                    PIC X(01) VALUE ":".
+          02 LOG-ARQ1-QTD              PIC 9(06).
+          02 FILLER                    PIC X(01) VALUE SPACES.
+          02 LOG-ARQ2-NOME             PIC X(08).
+          02 FILLER                    PIC X(01) VALUE ":".
+          02 LOG-ARQ2-QTD              PIC 9(06).
+
+       01 LINHA-ALER.
+          02 ALER-MAT                   PIC 9(06).
+          02 FILLER                     PIC X(01) VALUE "-".
+          02 ALER-DIG                   PIC 9(01).
+          02 FILLER                     PIC X(02) VALUE SPACES.
+          02 ALER-NOME                  PIC X(30).
+          02 FILLER                     PIC X(02) VALUE SPACES.
+          02 ALER-MEDIA                 PIC 9(02)V9(02).
+          02 FILLER                     PIC X(02) VALUE SPACES.
+          02 ALER-FALTAS                PIC 9(02).
+
        PROCEDURE DIVISION.
        
        PGM-EX05.
+	  PERFORM OBTEM-PARAMETROS.
+	  PERFORM VALIDA-ARQALU.
 	  PERFORM INICIO.
 	  PERFORM PRINCIPAL UNTIL FIM-ARQ EQUAL "SIM".
       	  PERFORM FIM.
 	  STOP RUN.
 
-       INICIO.
+       OBTEM-PARAMETROS.
+          ACCEPT NOME-ARQALU FROM ENVIRONMENT "ARQALU_DAT".
+          IF NOME-ARQALU EQUAL SPACES OR NOME-ARQALU EQUAL LOW-VALUES
+              MOVE "ARQALU.DAT" TO NOME-ARQALU.
+
+       VALIDA-ARQALU.
           OPEN INPUT  ARQALU
-               OUTPUT ARQREP
-                      RELAPROV.
-       PERFORM LEITURA.
+               OUTPUT ARQEXC.
+          PERFORM VALIDA-LEITURA.
+          PERFORM CHECA-CAMPOS UNTIL FIM-VAL EQUAL "SIM".
+          CLOSE ARQALU
+                ARQEXC.
+
+       VALIDA-LEITURA.
+          READ ARQALU NEXT RECORD AT END MOVE "SIM" TO FIM-VAL.
+
+       CHECA-CAMPOS.
+          MOVE "NAO" TO CAMPO-INVALIDO.
+          IF NOTA1-ENT NOT NUMERIC OR NOTA2-ENT NOT NUMERIC
+             OR NOTA3-ENT NOT NUMERIC OR NOTA4-ENT NOT NUMERIC
+              MOVE "SIM" TO CAMPO-INVALIDO
+              MOVE "NOTA INVALIDA" TO EXC-MOTIVO.
+          IF FALTAS-ENT NOT NUMERIC
+              MOVE "SIM" TO CAMPO-INVALIDO
+              MOVE "FALTAS INVALIDA" TO EXC-MOTIVO.
+          IF SEXO-ENT NOT EQUAL "M" AND SEXO-ENT NOT EQUAL "F"
+              MOVE "SIM" TO CAMPO-INVALIDO
+              MOVE "SEXO INVALIDO" TO EXC-MOTIVO.
+          IF CAMPO-INVALIDO EQUAL "SIM"
+              PERFORM GRAVA-EXCECAO
+              PERFORM MARCA-INVALIDO.
+          PERFORM VALIDA-LEITURA.
+
+       GRAVA-EXCECAO.
+          MOVE MATR TO EXC-MAT.
+          MOVE DIGI TO EXC-DIG.
+          MOVE NOME-ENT TO EXC-NOME.
+          WRITE REG-EXC FROM LINHA-EXC.
+
+       MARCA-INVALIDO.
+          IF CONTADOR-INVALIDOS NOT LESS 9999
+              DISPLAY "TABELA DE REGISTROS INVALIDOS LOTADA"
+          ELSE
+              ADD 1 TO CONTADOR-INVALIDOS
+              MOVE MATRICULA-ENT-NUM
+                TO MAT-INVALIDOS (CONTADOR-INVALIDOS).
+
+       INICIO.
+          PERFORM VERIFICA-CKPT.
+          IF CONTADOR-SKIP GREATER THAN ZEROES
+              OPEN EXTEND ARQREP
+                          RELAPROV
+                          ARQAPCSV
+                          ARQALER
+          ELSE
+              PERFORM BACKUP-SAIDAS
+              OPEN OUTPUT ARQREP
+                          RELAPROV
+                          ARQAPCSV
+                          ARQALER
+              WRITE REGCSV FROM LINHA-CSV-CAB.
+          OPEN INPUT ARQALU.
+          PERFORM LEITURA-PARMPAG.
+          PERFORM LEITURA.
+          IF CONTADOR-SKIP GREATER THAN ZEROES
+              PERFORM PULA-PROCESSADOS.
+
+       BACKUP-SAIDAS.
+          ACCEPT DATA-BACKUP FROM DATE YYYYMMDD.
+          MOVE DATA-BACKUP TO BAK-DATA OF NOME-BAK-ARQREP.
+          MOVE DATA-BACKUP TO BAK-DATA OF NOME-BAK-RELAPROV.
+          MOVE DATA-BACKUP TO BAK-DATA OF NOME-BAK-ARQAPCSV.
+          MOVE DATA-BACKUP TO BAK-DATA OF NOME-BAK-ARQALER.
+          CALL "CBL_RENAME_FILE" USING "ARQREP.DAT" NOME-BAK-ARQREP.
+          CALL "CBL_RENAME_FILE" USING "RELAPROV" NOME-BAK-RELAPROV.
+          CALL "CBL_RENAME_FILE" USING "RELAPROV.CSV" NOME-BAK-ARQAPCSV.
+          CALL "CBL_RENAME_FILE" USING "ARQALER.DAT" NOME-BAK-ARQALER.
+
+       LEITURA-PARMPAG.
+          OPEN INPUT PARMPAG.
+          READ PARMPAG AT END MOVE "SIM" TO FIM-PARMPAG.
+          IF FIM-PARMPAG NOT EQUAL "SIM"
+              MOVE LIMITE-LIN-PARM TO LIMITE-LIN.
+          CLOSE PARMPAG.
+
+       VERIFICA-CKPT.
+          MOVE ZEROES TO CONTADOR-SKIP.
+          OPEN INPUT ARQCKPT.
+          READ ARQCKPT AT END MOVE "SIM" TO FIM-CKPT.
+          IF FIM-CKPT NOT EQUAL "SIM"
+              MOVE CONTADOR-CKPT      TO CONTADOR-SKIP
+              MOVE TOTAPROV-CKPT      TO TOTAPROV
+              MOVE MEDIAGERAL-CKPT    TO MEDIAGERAL
+              MOVE TOTAPROV-M-CKPT    TO TOTAPROV-M
+              MOVE TOTAPROV-F-CKPT    TO TOTAPROV-F
+              MOVE MEDIAGERAL-M-CKPT  TO MEDIAGERAL-M
+              MOVE MEDIAGERAL-F-CKPT  TO MEDIAGERAL-F
+              MOVE CONTADOR-REP-CKPT  TO CONTADOR-REP
+              MOVE CONTADOR-ALER-CKPT TO CONTADOR-ALER
+              MOVE CT-LIN-CKPT        TO CT-LIN
+              MOVE CT-PAG-CKPT        TO CT-PAG.
+          CLOSE ARQCKPT.
+
+       PULA-PROCESSADOS.
+          PERFORM PULA-UM-REGISTRO
+              UNTIL CONTADOR-LIDOS NOT LESS THAN CONTADOR-SKIP
+                 OR FIM-ARQ EQUAL "SIM".
+
+       PULA-UM-REGISTRO.
+          ADD 1 TO CONTADOR-LIDOS.
+          PERFORM LEITURA.
 
        LEITURA.
-          READ ARQALU AT END MOVE "SIM" TO FIM-ARQ.
+          READ ARQALU NEXT RECORD AT END MOVE "SIM" TO FIM-ARQ.
 
        PRINCIPAL.
-          PERFORM VERIFICACAO.
+          PERFORM VERIFICA-INVALIDO.
+          IF REGISTRO-INVALIDO EQUAL "SIM"
+              CONTINUE
+          ELSE
+              PERFORM VERIFICACAO.
+          ADD 1 TO CONTADOR-LIDOS.
+          DIVIDE CONTADOR-LIDOS BY INTERVALO-CKPT
+              GIVING QUOC-CKPT REMAINDER RESTO-CKPT.
+          IF RESTO-CKPT EQUAL ZEROES
+              PERFORM GRAVA-CKPT.
 	  PERFORM LEITURA.
 
+       GRAVA-CKPT.
+          MOVE CONTADOR-LIDOS  TO CONTADOR-CKPT.
+          MOVE TOTAPROV        TO TOTAPROV-CKPT.
+          MOVE MEDIAGERAL      TO MEDIAGERAL-CKPT.
+          MOVE TOTAPROV-M      TO TOTAPROV-M-CKPT.
+          MOVE TOTAPROV-F      TO TOTAPROV-F-CKPT.
+          MOVE MEDIAGERAL-M    TO MEDIAGERAL-M-CKPT.
+          MOVE MEDIAGERAL-F    TO MEDIAGERAL-F-CKPT.
+          MOVE CONTADOR-REP    TO CONTADOR-REP-CKPT.
+          MOVE CONTADOR-ALER   TO CONTADOR-ALER-CKPT.
+          MOVE CT-LIN          TO CT-LIN-CKPT.
+          MOVE CT-PAG          TO CT-PAG-CKPT.
+          OPEN OUTPUT ARQCKPT.
+          WRITE REG-CKPT.
+          CLOSE ARQCKPT.
+
+       VERIFICA-INVALIDO.
+          MOVE "NAO" TO REGISTRO-INVALIDO.
+          IF CONTADOR-INVALIDOS GREATER THAN ZEROES
+              SET IX-INV TO 1
+              PERFORM TESTA-UM-INVALIDO
+                  UNTIL IX-INV GREATER THAN CONTADOR-INVALIDOS
+                     OR REGISTRO-INVALIDO EQUAL "SIM".
+
+       TESTA-UM-INVALIDO.
+          IF MAT-INVALIDOS (IX-INV) EQUAL MATRICULA-ENT-NUM
+              MOVE "SIM" TO REGISTRO-INVALIDO.
+          SET IX-INV UP BY 1.
+
+       CALCULA-MEDIA.
+          COMPUTE SOMA = (NOTA1-ENT * PESO-NOTA1)
+                       + (NOTA2-ENT * PESO-NOTA2)
+                       + (NOTA3-ENT * PESO-NOTA3)
+                       + (NOTA4-ENT * PESO-NOTA4).
+          DIVIDE SOMA BY SOMA-PESOS GIVING MEDIA.
+
        VERIFICACAO.
-          ADD NOTA1-ENT NOTA2-ENT NOTA3-ENT GIVING SOMA.
-          DIVIDE SOMA BY 3 GIVING MEDIA.
-          IF MEDIA NOT< 7 AND FALTAS-ENT < 16 
-              PERFORM IMPRESSAO.
-          IF MEDIA NOT> 7 OR FALTAS-ENT > 15
+          PERFORM CALCULA-MEDIA.
+          CALL "APROVA" USING MEDIA FALTAS-ENT APROVADO-EX05.
+          IF APROVADO-EX05 EQUAL "SIM"
+              PERFORM IMPRESSAO
+          ELSE
               PERFORM REPROVADO.
 
        REPROVADO.
+          ADD 1 TO CONTADOR-REP.
           MOVE MATRICULA-ENT TO MATRICULA-SAI.
           MOVE NOME-ENT TO NOME-SAI.
           MOVE NOTA1-ENT TO NOTA1-SAI.
           MOVE NOTA2-ENT TO NOTA2-SAI.
           MOVE NOTA3-ENT TO NOTA3-SAI.
+          MOVE NOTA4-ENT TO NOTA4-SAI.
           MOVE FALTAS-ENT TO FALTAS-SAI.
           MOVE SEXO-ENT TO SEXO-SAI.
+          MOVE REPETENTE-ENT TO REPETENTE-SAI.
+          IF MEDIA < 7 AND FALTAS-ENT > 15
+              MOVE "A" TO MOTIVO-SAI
+          ELSE
+              IF MEDIA < 7
+                  MOVE "N" TO MOTIVO-SAI
+              ELSE
+                  MOVE "F" TO MOTIVO-SAI.
           WRITE REG-REP.
 
 
        IMPRESSAO.
-          IF CT-LIN GREATER THAN 29
+          IF CT-LIN GREATER THAN LIMITE-LIN
 	      PERFORM CABECALHO.
               PERFORM IMPDET.
+              PERFORM VERIFICA-ALERTA.
+
+       VERIFICA-ALERTA.
+          IF FALTAS-ENT NOT LESS THAN LIMITE-FALTAS-MIN
+              AND FALTAS-ENT NOT GREATER THAN 15
+              ADD 1 TO CONTADOR-ALER
+              MOVE MATR TO ALER-MAT
+              MOVE DIGI TO ALER-DIG
+              MOVE NOME-ENT TO ALER-NOME
+              MOVE MEDIA TO ALER-MEDIA
+              MOVE FALTAS-ENT TO ALER-FALTAS
+              WRITE REG-ALER FROM LINHA-ALER.
 
        IMPDET.
-          ADD NOTA1-ENT NOTA2-ENT NOTA3-ENT GIVING SOMA.
-          DIVIDE SOMA BY 3 GIVING MEDIA
+          PERFORM CALCULA-MEDIA.
           MOVE MATR TO MAT.
           MOVE DIGI TO DIG.
           MOVE NOME-ENT TO NOM.
@@ -168,12 +549,29 @@
           MOVE FALTAS-ENT TO FALT.
           ADD 1 TO TOTAPROV.
           ADD MEDIA TO MEDIAGERAL.
+          IF SEXO-ENT EQUAL "M"
+              ADD 1 TO TOTAPROV-M
+              ADD MEDIA TO MEDIAGERAL-M
+          ELSE
+              ADD 1 TO TOTAPROV-F
+              ADD MEDIA TO MEDIAGERAL-F.
           WRITE REGAPROV FROM DETALHE AFTER ADVANCING 1 LINE.
 	  ADD 1 TO CT-LIN.
+          MOVE MATR TO CSV-MAT.
+          MOVE DIGI TO CSV-DIG.
+          MOVE NOME-ENT TO CSV-NOME.
+          MOVE MEDIA-DIGITS(1:2) TO CSV-MEDIA-INT.
+          MOVE MEDIA-DIGITS(3:2) TO CSV-MEDIA-DEC.
+          MOVE FALTAS-ENT TO CSV-FALTAS.
+          WRITE REGCSV FROM LINHA-CSV.
 
        CABECALHO.
 	  ADD 1 TO CT-PAG.
 	  MOVE CT-PAG TO VAR-PAG.
+          ACCEPT DATA-SISTEMA-LOG FROM DATE YYYYMMDD.
+          MOVE DATA-SISTEMA-LOG(7:2) TO CAB-DIA.
+          MOVE DATA-SISTEMA-LOG(5:2) TO CAB-MES.
+          MOVE DATA-SISTEMA-LOG(1:4) TO CAB-ANO.
           MOVE SPACES TO REGAPROV.
           WRITE REGAPROV AFTER ADVANCING PAGE.
           WRITE REGAPROV FROM CAB-01 AFTER ADVANCING 1 LINE.
@@ -188,7 +586,46 @@
           DIVIDE MEDIAGERAL BY TOTAPROV GIVING MEDIATOT.
           MOVE MEDIATOT TO MEDIAGERA.
           WRITE REGAPROV FROM CAB-04 AFTER ADVANCING 1 LINES.
+          MOVE TOTAPROV-M TO TOTAPRO-M.
+          IF TOTAPROV-M GREATER THAN ZEROES
+              DIVIDE MEDIAGERAL-M BY TOTAPROV-M GIVING MEDIATOT-M.
+          MOVE MEDIATOT-M TO MEDIAGERA-M.
+          WRITE REGAPROV FROM CAB-06 AFTER ADVANCING 1 LINES.
+          MOVE TOTAPROV-F TO TOTAPRO-F.
+          IF TOTAPROV-F GREATER THAN ZEROES
+              DIVIDE MEDIAGERAL-F BY TOTAPROV-F GIVING MEDIATOT-F.
+          MOVE MEDIATOT-F TO MEDIAGERA-F.
+          WRITE REGAPROV FROM CAB-07 AFTER ADVANCING 1 LINES.
+          OPEN OUTPUT ARQCKPT.
+          CLOSE ARQCKPT.
+          PERFORM GRAVA-LOG.
+          MOVE TOTAPROV TO TOTAPROV-CTL.
+          MOVE MEDIATOT TO MEDIA-CTL.
+          OPEN OUTPUT CTRL05.
+          WRITE REG-CTRL05.
+          CLOSE CTRL05.
           CLOSE ARQALU
                 ARQREP
-                RELAPROV.
+                RELAPROV
+                ARQAPCSV
+                ARQALER.
+
+       GRAVA-LOG.
+          ACCEPT DATA-SISTEMA-LOG FROM DATE YYYYMMDD.
+          ACCEPT HORA-SISTEMA-LOG FROM TIME.
+          MOVE "EX05"                 TO LOG-PROGRAMA.
+          MOVE DATA-SISTEMA-LOG(1:4)  TO LOG-ANO.
+          MOVE DATA-SISTEMA-LOG(5:2)  TO LOG-MES.
+          MOVE DATA-SISTEMA-LOG(7:2)  TO LOG-DIA.
+          MOVE HORA-SISTEMA-LOG(1:2)  TO LOG-HH.
+          MOVE HORA-SISTEMA-LOG(3:2)  TO LOG-MI.
+          MOVE HORA-SISTEMA-LOG(5:2)  TO LOG-SS.
+          MOVE CONTADOR-LIDOS         TO LOG-LIDOS.
+          MOVE "ARQREP"               TO LOG-ARQ1-NOME.
+          MOVE CONTADOR-REP           TO LOG-ARQ1-QTD.
+          MOVE "RELAPROV"             TO LOG-ARQ2-NOME.
+          MOVE TOTAPROV               TO LOG-ARQ2-QTD.
+          OPEN EXTEND LOGEXEC.
+          WRITE REG-LOG FROM LINHA-LOG.
+          CLOSE LOGEXEC.
         
