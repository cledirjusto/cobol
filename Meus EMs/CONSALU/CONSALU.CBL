@@ -0,0 +1,274 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.      CONSALU.
+       AUTHOR.          CLEDIR JUSTO.
+       INSTALLATION.    FATEC-SP.
+       DATE-WRITTEN.    08/08/2026.
+       DATE-COMPILED.
+       SECURITY.        APENAS O AUTOR PODE MODIFICA-LO.
+      *REMARKS. MONTA O CADASTRO MESTRE DE ALUNOS (MESTALU.DAT) A
+      *PARTIR DOS CADASTROS HOJE MANTIDOS SEPARADAMENTE EM ARQALU
+      *(EM02/EX05), CADALU2 (EM01/EX02 - DATA DE NASCIMENTO), CADALU5
+      *(EM01/EX05 - 2 NOTAS) E CADALU7 (EM01/EX07 - 4 NOTAS). OS TRES
+      *ULTIMOS DEVEM SER PREPARADOS COM ESTES NOMES ANTES DA EXECUCAO,
+      *JA QUE OS TRES PROGRAMAS DE ORIGEM GRAVAM SEU CADALU.DAT COM O
+      *MESMO NOME.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-PC.
+       OBJECT-COMPUTER.  IBM-PC.
+       SPECIAL-NAMES.    DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQALU ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS MATRICULA-ENT.
+
+           SELECT CADALU2 ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CADALU5 ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CADALU7 ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT MESTALU ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS MATRICULA-MST.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQALU
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "ARQALU.DAT".
+          01 REG-ALU.
+              02 MATRICULA-ENT.
+                 03 MATR             PIC 9(06).
+                 03 DIGI             PIC 9(01).
+              02 NOME-ENT            PIC X(30).
+              02 NOTA1-ENT           PIC 9(02)V9(02).
+              02 NOTA2-ENT           PIC 9(02)V9(02).
+              02 NOTA3-ENT           PIC 9(02)V9(02).
+              02 NOTA4-ENT           PIC 9(02)V9(02).
+              02 FALTAS-ENT          PIC 9(02).
+              02 SEXO-ENT            PIC X(01).
+              02 REPETENTE-ENT       PIC X(01).
+
+       FD  CADALU2
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADALU2.DAT".
+          01 REG-ENT2.
+              02 NUMERO2             PIC 9(05).
+              02 NOME2               PIC X(20).
+              02 SEXO2               PIC X(01).
+              02 DD2                 PIC 9(02).
+              02 MM2                 PIC 9(02).
+              02 AAAA2               PIC 9(04).
+
+       FD  CADALU5
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADALU5.DAT".
+          01 REG-ENT5.
+              02 NUMERO5             PIC 9(05).
+              02 NOME5               PIC X(20).
+              02 NOTA1-5             PIC 9(02)V99.
+              02 NOTA2-5             PIC 9(02)V99.
+              02 FALTAS5             PIC 9(02).
+
+       FD  CADALU7
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADALU7.DAT".
+          01 REG-ENT7.
+              02 NUMERO7             PIC 9(05).
+              02 NOME7               PIC X(20).
+              02 NOTA1-7             PIC 9(02)V99.
+              02 NOTA2-7             PIC 9(02)V99.
+              02 NOTA3-7             PIC 9(02)V99.
+              02 NOTA4-7             PIC 9(02)V99.
+              02 SEXO7               PIC X(01).
+
+       FD  MESTALU
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "MESTALU.DAT".
+          01 REG-MESTALU.
+              02 MATRICULA-MST.
+                 03 SISTEMA-MST      PIC 9(01).
+                 03 NUMERO-MST       PIC 9(07).
+              02 NOME-MST            PIC X(30).
+              02 SEXO-MST            PIC X(01).
+              02 DD-MST              PIC 9(02).
+              02 MM-MST              PIC 9(02).
+              02 AAAA-MST            PIC 9(04).
+              02 NOTA1-MST           PIC 9(02)V9(02).
+              02 NOTA2-MST           PIC 9(02)V9(02).
+              02 NOTA3-MST           PIC 9(02)V9(02).
+              02 NOTA4-MST           PIC 9(02)V9(02).
+              02 FALTAS-MST          PIC 9(02).
+              02 REPETENTE-MST       PIC X(01).
+
+       WORKING-STORAGE SECTION.
+       77  FIM-ARQ1        PIC X(03) VALUE "NAO".
+       77  FIM-ARQ2        PIC X(03) VALUE "NAO".
+       77  FIM-ARQ3        PIC X(03) VALUE "NAO".
+       77  FIM-ARQ4        PIC X(03) VALUE "NAO".
+
+       PROCEDURE DIVISION.
+
+       PGM-CONSALU.
+           PERFORM INICIO.
+
+           PERFORM CARGA-ARQALU
+              UNTIL FIM-ARQ1 EQUAL "SIM".
+
+           PERFORM MESCLA-CADALU2
+              UNTIL FIM-ARQ2 EQUAL "SIM".
+
+           PERFORM MESCLA-CADALU5
+              UNTIL FIM-ARQ3 EQUAL "SIM".
+
+           PERFORM MESCLA-CADALU7
+              UNTIL FIM-ARQ4 EQUAL "SIM".
+
+           PERFORM TERMINO.
+
+           STOP RUN.
+
+       INICIO.
+           OPEN OUTPUT MESTALU.
+           CLOSE MESTALU.
+           OPEN I-O MESTALU.
+
+           OPEN INPUT ARQALU
+                      CADALU2
+                      CADALU5
+                      CADALU7.
+
+           PERFORM LEITURA-ARQALU.
+           PERFORM LEITURA-CADALU2.
+           PERFORM LEITURA-CADALU5.
+           PERFORM LEITURA-CADALU7.
+
+       LEITURA-ARQALU.
+           READ ARQALU
+              AT END
+              MOVE "SIM" TO FIM-ARQ1.
+
+       LEITURA-CADALU2.
+           READ CADALU2
+              AT END
+              MOVE "SIM" TO FIM-ARQ2.
+
+       LEITURA-CADALU5.
+           READ CADALU5
+              AT END
+              MOVE "SIM" TO FIM-ARQ3.
+
+       LEITURA-CADALU7.
+           READ CADALU7
+              AT END
+              MOVE "SIM" TO FIM-ARQ4.
+
+       CARGA-ARQALU.
+           PERFORM GRAVA-BASE.
+           PERFORM LEITURA-ARQALU.
+
+       GRAVA-BASE.
+           MOVE 2             TO SISTEMA-MST.
+           MOVE MATRICULA-ENT TO NUMERO-MST.
+           MOVE NOME-ENT      TO NOME-MST.
+           MOVE SEXO-ENT      TO SEXO-MST.
+           MOVE ZEROS         TO DD-MST MM-MST AAAA-MST.
+           MOVE NOTA1-ENT     TO NOTA1-MST.
+           MOVE NOTA2-ENT     TO NOTA2-MST.
+           MOVE NOTA3-ENT     TO NOTA3-MST.
+           MOVE NOTA4-ENT     TO NOTA4-MST.
+           MOVE FALTAS-ENT    TO FALTAS-MST.
+           MOVE REPETENTE-ENT TO REPETENTE-MST.
+
+           WRITE REG-MESTALU
+              INVALID KEY
+              DISPLAY "MATRICULA DUPLICADA EM ARQALU: " MATRICULA-MST.
+
+       MESCLA-CADALU2.
+           MOVE 1       TO SISTEMA-MST.
+           MOVE NUMERO2 TO NUMERO-MST.
+
+           READ MESTALU
+              INVALID KEY
+              PERFORM CRIA-DE-CADALU2.
+
+           MOVE DD2   TO DD-MST.
+           MOVE MM2   TO MM-MST.
+           MOVE AAAA2 TO AAAA-MST.
+           REWRITE REG-MESTALU.
+
+           PERFORM LEITURA-CADALU2.
+
+       CRIA-DE-CADALU2.
+           INITIALIZE REG-MESTALU.
+           MOVE 1       TO SISTEMA-MST.
+           MOVE NUMERO2 TO NUMERO-MST.
+           MOVE NOME2   TO NOME-MST.
+           MOVE SEXO2   TO SEXO-MST.
+           MOVE "N"     TO REPETENTE-MST.
+           WRITE REG-MESTALU.
+
+       MESCLA-CADALU5.
+           MOVE 1       TO SISTEMA-MST.
+           MOVE NUMERO5 TO NUMERO-MST.
+
+           READ MESTALU
+              INVALID KEY
+              PERFORM CRIA-DE-CADALU5.
+
+           MOVE NOTA1-5 TO NOTA1-MST.
+           MOVE NOTA2-5 TO NOTA2-MST.
+           MOVE FALTAS5 TO FALTAS-MST.
+           REWRITE REG-MESTALU.
+
+           PERFORM LEITURA-CADALU5.
+
+       CRIA-DE-CADALU5.
+           INITIALIZE REG-MESTALU.
+           MOVE 1       TO SISTEMA-MST.
+           MOVE NUMERO5 TO NUMERO-MST.
+           MOVE NOME5   TO NOME-MST.
+           MOVE "N"     TO REPETENTE-MST.
+           WRITE REG-MESTALU.
+
+       MESCLA-CADALU7.
+           MOVE 1       TO SISTEMA-MST.
+           MOVE NUMERO7 TO NUMERO-MST.
+
+           READ MESTALU
+              INVALID KEY
+              PERFORM CRIA-DE-CADALU7.
+
+           MOVE NOTA1-7 TO NOTA1-MST.
+           MOVE NOTA2-7 TO NOTA2-MST.
+           MOVE NOTA3-7 TO NOTA3-MST.
+           MOVE NOTA4-7 TO NOTA4-MST.
+           MOVE SEXO7   TO SEXO-MST.
+           REWRITE REG-MESTALU.
+
+           PERFORM LEITURA-CADALU7.
+
+       CRIA-DE-CADALU7.
+           INITIALIZE REG-MESTALU.
+           MOVE 1       TO SISTEMA-MST.
+           MOVE NUMERO7 TO NUMERO-MST.
+           MOVE NOME7   TO NOME-MST.
+           MOVE SEXO7   TO SEXO-MST.
+           MOVE "N"     TO REPETENTE-MST.
+           WRITE REG-MESTALU.
+
+       TERMINO.
+           CLOSE ARQALU
+                 CADALU2
+                 CADALU5
+                 CADALU7
+                 MESTALU.
